@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOLETIM.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: BOLETIM EM LOTE A PARTIR DO CADASTRO DE ALUNOS,
+      *          USANDO A LOGICA DE APROVACAO IF/ELSE DO PRGCOB07
+      *DATA = 08/08/2026
+      *ALTERACAO = 09/08/2026 - MATRICULA DO ALUNO NO CADASTRO E
+      *            ORDENACAO/DEDUPLICACAO POR MATRICULA ANTES DA
+      *            APURACAO DO BOLETIM, COM MATRICULAS DUPLICADAS
+      *            GRAVADAS EM ARQUIVO DE EXCECOES
+      *ALTERACAO = 09/08/2026 - OVERRIDE MANUAL DA SITUACAO POR
+      *            MATRICULA, COM TRILHA DE AUDITORIA DA SITUACAO
+      *            CALCULADA X MANUAL, APROVADOR E MOTIVO
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-ALUNOS ASSIGN TO "DATA/ALUNOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ALUNOS-ORDENADOS ASSIGN TO "DATA/ALUNOSORD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-ORDENACAO ASSIGN TO "DATA/ALUNOSSRT.TMP".
+
+           SELECT EXCECOES-DUPLICADAS ASSIGN TO "DATA/ALUNOSDUP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELATORIO-BOLETIM ASSIGN TO "DATA/BOLETIMREL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OVERRIDES-BOLETIM ASSIGN TO "DATA/ALUNOSOVR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDITORIA-OVERRIDE ASSIGN TO "DATA/ALUNOSAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-ALUNOS.
+       01  ALU-REC.
+           05  ALU-MATRICULA    PIC 9(06).
+           05  ALU-NOME         PIC X(20).
+           05  ALU-NOTA1        PIC 9(02).
+           05  ALU-NOTA2        PIC 9(02).
+
+       FD  ALUNOS-ORDENADOS.
+       01  ALU-ORD-REC.
+           05  ALU-ORD-MATRICULA PIC 9(06).
+           05  ALU-ORD-NOME      PIC X(20).
+           05  ALU-ORD-NOTA1     PIC 9(02).
+           05  ALU-ORD-NOTA2     PIC 9(02).
+
+       SD  ARQUIVO-ORDENACAO.
+       01  SRT-REC.
+           05  SRT-MATRICULA    PIC 9(06).
+           05  SRT-NOME         PIC X(20).
+           05  SRT-NOTA1        PIC 9(02).
+           05  SRT-NOTA2        PIC 9(02).
+
+       FD  EXCECOES-DUPLICADAS.
+       01  DUP-LINHA            PIC X(80).
+
+       FD  RELATORIO-BOLETIM.
+       01  REL-LINHA            PIC X(80).
+
+       FD  OVERRIDES-BOLETIM.
+       01  OVR-REC.
+           05  OVR-MATRICULA    PIC 9(06).
+           05  OVR-SITUACAO     PIC X(11).
+           05  OVR-APROVADOR    PIC X(15).
+           05  OVR-MOTIVO       PIC X(30).
+
+       FD  AUDITORIA-OVERRIDE.
+       01  AUD-LINHA            PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-MATRICULA      PIC 9(06)    VALUE ZEROS.
+       77  WRK-NOME           PIC X(20)    VALUE SPACES.
+       77  WRK-NOTA1          PIC 9(02)    VALUE ZEROS.
+       77  WRK-NOTA2          PIC 9(02)    VALUE ZEROS.
+       77  WRK-MEDIA          PIC 9(03)V9  VALUE ZEROS.
+       77  WRK-SITUACAO       PIC X(11)    VALUE SPACES.
+       77  WRK-EOF            PIC X        VALUE 'N'.
+           88  FIM-ALUNOS     VALUE 'Y'.
+       77  WRK-QTD-APROVADOS  PIC 9(04)    VALUE ZEROS.
+       77  WRK-QTD-RECUP      PIC 9(04)    VALUE ZEROS.
+       77  WRK-QTD-REPROVADOS PIC 9(04)    VALUE ZEROS.
+       77  WRK-MATRICULA-ANT  PIC 9(06)    VALUE ZEROS.
+       77  WRK-QTD-DUPLICADAS PIC 9(04)    VALUE ZEROS.
+
+       77  WRK-OVR-EOF        PIC X        VALUE 'N'.
+           88  FIM-OVERRIDES  VALUE 'Y'.
+       77  WRK-OVR-QTD        PIC 9(02)    VALUE ZEROS.
+       77  WRK-QTD-OVERRIDES  PIC 9(04)    VALUE ZEROS.
+
+       01  WRK-TAB-OVERRIDES VALUE ZEROS.
+           05  WRK-OVR-ITEM OCCURS 20 TIMES INDEXED BY WRK-OVR-IDX.
+               10  WRK-OVR-MATRICULA PIC 9(06).
+               10  WRK-OVR-SITUACAO  PIC X(11).
+               10  WRK-OVR-APROVADOR PIC X(15).
+               10  WRK-OVR-MOTIVO    PIC X(30).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           SORT ARQUIVO-ORDENACAO
+               ON ASCENDING KEY SRT-MATRICULA
+               USING CADASTRO-ALUNOS
+               GIVING ALUNOS-ORDENADOS.
+
+           OPEN INPUT ALUNOS-ORDENADOS
+           OPEN OUTPUT EXCECOES-DUPLICADAS
+           OPEN OUTPUT RELATORIO-BOLETIM
+           OPEN OUTPUT AUDITORIA-OVERRIDE.
+
+           PERFORM 0120-CARREGAR-OVERRIDES.
+
+           MOVE 'BOLETIM ESCOLAR' TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE '=============================================' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE 'MATRICULAS DUPLICADAS NO CADASTRO' TO DUP-LINHA.
+           WRITE DUP-LINHA.
+           MOVE '===================================' TO DUP-LINHA.
+           WRITE DUP-LINHA.
+
+           READ ALUNOS-ORDENADOS
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+       0120-CARREGAR-OVERRIDES.
+           OPEN INPUT OVERRIDES-BOLETIM
+           READ OVERRIDES-BOLETIM
+               AT END MOVE 'Y' TO WRK-OVR-EOF
+           END-READ
+
+           PERFORM UNTIL FIM-OVERRIDES
+               ADD 1 TO WRK-OVR-QTD
+               MOVE OVR-MATRICULA TO WRK-OVR-MATRICULA(WRK-OVR-QTD)
+               MOVE OVR-SITUACAO  TO WRK-OVR-SITUACAO(WRK-OVR-QTD)
+               MOVE OVR-APROVADOR TO WRK-OVR-APROVADOR(WRK-OVR-QTD)
+               MOVE OVR-MOTIVO    TO WRK-OVR-MOTIVO(WRK-OVR-QTD)
+               READ OVERRIDES-BOLETIM
+                   AT END MOVE 'Y' TO WRK-OVR-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE OVERRIDES-BOLETIM.
+
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-ALUNOS
+
+               MOVE ALU-ORD-MATRICULA TO WRK-MATRICULA
+               MOVE ALU-ORD-NOME      TO WRK-NOME
+               MOVE ALU-ORD-NOTA1     TO WRK-NOTA1
+               MOVE ALU-ORD-NOTA2     TO WRK-NOTA2
+
+               IF WRK-MATRICULA = WRK-MATRICULA-ANT
+                   PERFORM 0230-GRAVAR-DUPLICADA
+               ELSE
+      *****************MEDIA**********************
+                   COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2
+
+                   PERFORM 0250-CLASSIFICAR
+                   PERFORM 0270-APLICAR-OVERRIDE
+
+                   MOVE SPACES TO REL-LINHA
+                   STRING WRK-MATRICULA DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       WRK-NOME DELIMITED BY SIZE
+                       ' MEDIA: ' DELIMITED BY SIZE
+                       WRK-MEDIA DELIMITED BY SIZE
+                       ' SITUACAO: ' DELIMITED BY SIZE
+                       WRK-SITUACAO DELIMITED BY SIZE
+                       INTO REL-LINHA
+                   END-STRING
+                   WRITE REL-LINHA
+               END-IF
+
+               MOVE WRK-MATRICULA TO WRK-MATRICULA-ANT
+
+               READ ALUNOS-ORDENADOS
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+
+       0230-GRAVAR-DUPLICADA.
+           ADD 1 TO WRK-QTD-DUPLICADAS
+           MOVE SPACES TO DUP-LINHA
+           STRING 'MATRICULA ' DELIMITED BY SIZE
+               WRK-MATRICULA DELIMITED BY SIZE
+               ' DUPLICADA - NOME: ' DELIMITED BY SIZE
+               WRK-NOME DELIMITED BY SIZE
+               INTO DUP-LINHA
+           END-STRING
+           WRITE DUP-LINHA.
+
+       0250-CLASSIFICAR.
+      ***************IF/ELSE********************
+           IF WRK-MEDIA >= 6
+               MOVE 'APROVADO' TO WRK-SITUACAO
+               ADD 1 TO WRK-QTD-APROVADOS
+               ELSE
+                   IF WRK-MEDIA >= 2
+                   MOVE 'RECUPERACAO' TO WRK-SITUACAO
+                   ADD 1 TO WRK-QTD-RECUP
+                   ELSE
+                       MOVE 'REPROVADO' TO WRK-SITUACAO
+                       ADD 1 TO WRK-QTD-REPROVADOS
+                       END-IF
+               END-IF.
+
+      **************OVERRIDE MANUAL DA SITUACAO*****************
+       0270-APLICAR-OVERRIDE.
+           SET WRK-OVR-IDX TO 1
+
+           SEARCH WRK-OVR-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-MATRICULA = WRK-OVR-MATRICULA(WRK-OVR-IDX)
+                   PERFORM 0280-GRAVAR-OVERRIDE
+           END-SEARCH.
+
+       0280-GRAVAR-OVERRIDE.
+           ADD 1 TO WRK-QTD-OVERRIDES
+           PERFORM 0285-AJUSTAR-CONTADORES
+
+           MOVE SPACES TO AUD-LINHA
+           STRING 'MATRICULA ' DELIMITED BY SIZE
+               WRK-MATRICULA DELIMITED BY SIZE
+               ' SITUACAO CALCULADA: ' DELIMITED BY SIZE
+               WRK-SITUACAO DELIMITED BY SIZE
+               ' SITUACAO MANUAL: ' DELIMITED BY SIZE
+               WRK-OVR-SITUACAO(WRK-OVR-IDX) DELIMITED BY SIZE
+               ' APROVADOR: ' DELIMITED BY SIZE
+               WRK-OVR-APROVADOR(WRK-OVR-IDX) DELIMITED BY SIZE
+               ' MOTIVO: ' DELIMITED BY SIZE
+               WRK-OVR-MOTIVO(WRK-OVR-IDX) DELIMITED BY SIZE
+               INTO AUD-LINHA
+           END-STRING
+           WRITE AUD-LINHA
+
+           MOVE WRK-OVR-SITUACAO(WRK-OVR-IDX) TO WRK-SITUACAO.
+
+       0285-AJUSTAR-CONTADORES.
+           EVALUATE WRK-SITUACAO
+               WHEN 'APROVADO'
+                   SUBTRACT 1 FROM WRK-QTD-APROVADOS
+               WHEN 'RECUPERACAO'
+                   SUBTRACT 1 FROM WRK-QTD-RECUP
+               WHEN 'REPROVADO'
+                   SUBTRACT 1 FROM WRK-QTD-REPROVADOS
+           END-EVALUATE
+
+           EVALUATE WRK-OVR-SITUACAO(WRK-OVR-IDX)
+               WHEN 'APROVADO'
+                   ADD 1 TO WRK-QTD-APROVADOS
+               WHEN 'RECUPERACAO'
+                   ADD 1 TO WRK-QTD-RECUP
+               WHEN 'REPROVADO'
+                   ADD 1 TO WRK-QTD-REPROVADOS
+           END-EVALUATE.
+
+       0300-FINALIZAR.
+           MOVE '---------------------------------------------' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA
+           STRING 'APROVADOS: ' DELIMITED BY SIZE
+               WRK-QTD-APROVADOS DELIMITED BY SIZE
+               ' RECUPERACAO: ' DELIMITED BY SIZE
+               WRK-QTD-RECUP DELIMITED BY SIZE
+               ' REPROVADOS: ' DELIMITED BY SIZE
+               WRK-QTD-REPROVADOS DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA.
+
+           MOVE '-----------------------------------' TO DUP-LINHA.
+           WRITE DUP-LINHA.
+           MOVE SPACES TO DUP-LINHA
+           STRING 'TOTAL DE MATRICULAS DUPLICADAS: ' DELIMITED BY SIZE
+               WRK-QTD-DUPLICADAS DELIMITED BY SIZE
+               INTO DUP-LINHA
+           END-STRING
+           WRITE DUP-LINHA.
+
+           MOVE SPACES TO AUD-LINHA
+           STRING 'TOTAL DE SITUACOES SOBRESCRITAS MANUALMENTE: '
+               DELIMITED BY SIZE
+               WRK-QTD-OVERRIDES DELIMITED BY SIZE
+               INTO AUD-LINHA
+           END-STRING
+           WRITE AUD-LINHA.
+
+           CLOSE ALUNOS-ORDENADOS
+           CLOSE EXCECOES-DUPLICADAS
+           CLOSE RELATORIO-BOLETIM
+           CLOSE AUDITORIA-OVERRIDE.
