@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRETECONC.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: CONFERENCIA DAS COTACOES DE FRETE GERADAS PELO
+      *          PRGCOB09 (HISTORICO-FRETE) CONTRA AS FATURAS
+      *          EFETIVAMENTE COBRADAS PELA TRANSPORTADORA
+      *DATA = 08/08/2026
+      *ALTERACAO = 09/08/2026 - LOCALIZACAO DA COTACAO PASSOU A
+      *            CONSIDERAR APENAS PRODUTO/UF (SEM EXIGIR DATA IGUAL
+      *            A DA FATURA); DIVERGENCIA SO E SINALIZADA ACIMA DE
+      *            UM LIMITE DE TOLERANCIA, EM VEZ DE QUALQUER
+      *            VARIANCIA DIFERENTE DE ZERO
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICO-FRETE ASSIGN TO "DATA/FRETEHIS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FATURA-TRANSPORTADORA ASSIGN TO "DATA/FRETEFAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELATORIO-CONCILIACAO ASSIGN TO
+               "DATA/FRETECONCREL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICO-FRETE.
+       01  HIS-REC.
+           05  HIS-PROD           PIC X(20).
+           05  HIS-UF             PIC X(02).
+           05  HIS-VALOR          PIC 9(06)V99.
+           05  HIS-FRETE          PIC 9(04)V99.
+           05  HIS-DATA           PIC 9(08).
+           05  HIS-HORA           PIC 9(08).
+
+       FD  FATURA-TRANSPORTADORA.
+       01  FAT-REC.
+           05  FAT-PROD               PIC X(20).
+           05  FAT-UF                 PIC X(02).
+           05  FAT-VALOR-FATURADO     PIC 9(04)V99.
+           05  FAT-DATA               PIC 9(08).
+
+       FD  RELATORIO-CONCILIACAO.
+       01  REL-LINHA                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-HIS-EOF         PIC X        VALUE 'N'.
+           88  FIM-HISTORICO   VALUE 'Y'.
+       77  WRK-FAT-EOF         PIC X        VALUE 'N'.
+           88  FIM-FATURAS     VALUE 'Y'.
+       77  WRK-HIS-QTD         PIC 9(04)    VALUE ZEROS.
+
+       01  WRK-TAB-HIST.
+           05  WRK-HIS-ITEM OCCURS 500 TIMES INDEXED BY WRK-HIS-IDX.
+               10  WRK-HIS-PROD       PIC X(20).
+               10  WRK-HIS-UF         PIC X(02).
+               10  WRK-HIS-FRETE      PIC 9(04)V99.
+               10  WRK-HIS-DATA       PIC 9(08).
+
+       77  WRK-COTADO          PIC X        VALUE 'N'.
+           88  COTACAO-ENCONTRADA  VALUE 'Y'.
+       77  WRK-FRETE-COTADO    PIC S9(04)V99 VALUE ZEROS.
+       77  WRK-VARIANCIA       PIC S9(04)V99 VALUE ZEROS.
+       77  WRK-VARIANCIA-ED    PIC +ZZZ9,99  VALUE ZEROS.
+       77  WRK-FATURADO-ED     PIC ZZZ9,99   VALUE ZEROS.
+       77  WRK-COTADO-ED       PIC ZZZ9,99   VALUE ZEROS.
+
+       77  WRK-QTD-FATURAS     PIC 9(05)    VALUE ZEROS.
+       77  WRK-QTD-CONFERIDAS  PIC 9(05)    VALUE ZEROS.
+       77  WRK-QTD-DIVERGENTES PIC 9(05)    VALUE ZEROS.
+       77  WRK-QTD-SEM-COTACAO PIC 9(05)    VALUE ZEROS.
+       77  WRK-TOTAL-VARIANCIA PIC S9(06)V99 VALUE ZEROS.
+       77  WRK-TOTAL-VAR-ED    PIC +ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-LIMITE-VARIANCIA PIC 9(04)V99  VALUE 0,05.
+       77  WRK-VARIANCIA-ABS    PIC 9(04)V99  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+
+       0100-INICIALIZAR.
+           OPEN INPUT HISTORICO-FRETE.
+           READ HISTORICO-FRETE
+               AT END MOVE 'Y' TO WRK-HIS-EOF
+           END-READ.
+
+           PERFORM UNTIL FIM-HISTORICO
+               IF WRK-HIS-QTD >= 500
+                   DISPLAY 'ERRO: HISTORICO DE FRETE EXCEDE O LIMITE '
+                       'DE 500 REGISTROS - PROCESSAMENTO ABORTADO'
+                   STOP RUN
+               END-IF
+               ADD 1 TO WRK-HIS-QTD
+               MOVE HIS-PROD  TO WRK-HIS-PROD(WRK-HIS-QTD)
+               MOVE HIS-UF    TO WRK-HIS-UF(WRK-HIS-QTD)
+               MOVE HIS-FRETE TO WRK-HIS-FRETE(WRK-HIS-QTD)
+               MOVE HIS-DATA  TO WRK-HIS-DATA(WRK-HIS-QTD)
+               READ HISTORICO-FRETE
+                   AT END MOVE 'Y' TO WRK-HIS-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE HISTORICO-FRETE.
+
+           OPEN INPUT FATURA-TRANSPORTADORA.
+           OPEN OUTPUT RELATORIO-CONCILIACAO.
+
+           MOVE 'CONCILIACAO DE FRETE X FATURA DA TRANSPORTADORA' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE '================================================' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+
+           READ FATURA-TRANSPORTADORA
+               AT END MOVE 'Y' TO WRK-FAT-EOF
+           END-READ.
+
+
+
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-FATURAS
+               ADD 1 TO WRK-QTD-FATURAS
+               PERFORM 0250-LOCALIZAR-COTACAO
+               PERFORM 0260-GRAVAR-DETALHE
+
+               READ FATURA-TRANSPORTADORA
+                   AT END MOVE 'Y' TO WRK-FAT-EOF
+               END-READ
+           END-PERFORM.
+
+
+
+       0250-LOCALIZAR-COTACAO.
+           MOVE 'N' TO WRK-COTADO
+           SET WRK-HIS-IDX TO 1
+
+           SEARCH WRK-HIS-ITEM
+               AT END CONTINUE
+               WHEN WRK-HIS-PROD(WRK-HIS-IDX) = FAT-PROD
+                  AND WRK-HIS-UF(WRK-HIS-IDX)   = FAT-UF
+                   SET COTACAO-ENCONTRADA TO TRUE
+                   MOVE WRK-HIS-FRETE(WRK-HIS-IDX) TO WRK-FRETE-COTADO
+           END-SEARCH.
+
+           IF COTACAO-ENCONTRADA
+               COMPUTE WRK-VARIANCIA =
+                   FAT-VALOR-FATURADO - WRK-FRETE-COTADO
+               ADD 1 TO WRK-QTD-CONFERIDAS
+               ADD WRK-VARIANCIA TO WRK-TOTAL-VARIANCIA
+               PERFORM 0255-VERIFICAR-DIVERGENCIA
+           ELSE
+               ADD 1 TO WRK-QTD-SEM-COTACAO
+           END-IF.
+
+      *****************VERIFICACAO DO LIMITE DE TOLERANCIA********
+       0255-VERIFICAR-DIVERGENCIA.
+           IF WRK-VARIANCIA < ZEROS
+               MULTIPLY WRK-VARIANCIA BY -1 GIVING WRK-VARIANCIA-ABS
+           ELSE
+               MOVE WRK-VARIANCIA TO WRK-VARIANCIA-ABS
+           END-IF.
+
+           IF WRK-VARIANCIA-ABS > WRK-LIMITE-VARIANCIA
+               ADD 1 TO WRK-QTD-DIVERGENTES
+           END-IF.
+
+
+
+       0260-GRAVAR-DETALHE.
+           MOVE SPACES TO REL-LINHA.
+           MOVE FAT-VALOR-FATURADO TO WRK-FATURADO-ED.
+
+           IF COTACAO-ENCONTRADA
+               MOVE WRK-FRETE-COTADO TO WRK-COTADO-ED
+               MOVE WRK-VARIANCIA    TO WRK-VARIANCIA-ED
+               STRING FAT-PROD DELIMITED BY SIZE
+                   ' ' FAT-UF DELIMITED BY SIZE
+                   ' FATURADO: ' WRK-FATURADO-ED DELIMITED BY SIZE
+                   ' COTADO: ' WRK-COTADO-ED DELIMITED BY SIZE
+                   ' VARIANCIA: ' WRK-VARIANCIA-ED DELIMITED BY SIZE
+                   INTO REL-LINHA
+               END-STRING
+           ELSE
+               STRING FAT-PROD DELIMITED BY SIZE
+                   ' ' FAT-UF DELIMITED BY SIZE
+                   ' FATURADO: ' WRK-FATURADO-ED DELIMITED BY SIZE
+                   ' SEM COTACAO CORRESPONDENTE' DELIMITED BY SIZE
+                   INTO REL-LINHA
+               END-STRING
+           END-IF.
+
+           WRITE REL-LINHA.
+           DISPLAY REL-LINHA.
+
+
+
+       0300-FINALIZAR.
+           MOVE WRK-TOTAL-VARIANCIA TO WRK-TOTAL-VAR-ED.
+
+           MOVE SPACES TO REL-LINHA.
+           MOVE '------------------------------------------------' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE SPACES TO REL-LINHA.
+           STRING 'FATURAS RECEBIDAS.......: ' DELIMITED BY SIZE
+               WRK-QTD-FATURAS DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+
+           MOVE SPACES TO REL-LINHA.
+           STRING 'CONFERIDAS COM COTACAO..: ' DELIMITED BY SIZE
+               WRK-QTD-CONFERIDAS DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+
+           MOVE SPACES TO REL-LINHA.
+           STRING 'DIVERGENTES..............: ' DELIMITED BY SIZE
+               WRK-QTD-DIVERGENTES DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+
+           MOVE SPACES TO REL-LINHA.
+           STRING 'SEM COTACAO CORRESPONDENTE: ' DELIMITED BY SIZE
+               WRK-QTD-SEM-COTACAO DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+
+           MOVE SPACES TO REL-LINHA.
+           STRING 'VARIANCIA TOTAL..........: ' DELIMITED BY SIZE
+               WRK-TOTAL-VAR-ED DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+
+           DISPLAY 'FIM DE PROCESSAMENTO'.
+
+           CLOSE FATURA-TRANSPORTADORA RELATORIO-CONCILIACAO.
