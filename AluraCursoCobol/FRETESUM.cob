@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRETESUM.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: RECONCILIACAO DIARIA DE FRETE POR UF A PARTIR DO
+      *          HISTORICO DE COTACOES GERADO PELO PRGCOB09
+      *DATA = 08/08/2026
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICO-FRETE ASSIGN TO "DATA/FRETEHIS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELATORIO-FRETE-UF ASSIGN TO "DATA/FRETESUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICO-FRETE.
+       01  HIS-REC.
+           05  HIS-PROD           PIC X(20).
+           05  HIS-UF             PIC X(02).
+           05  HIS-VALOR          PIC 9(06)V99.
+           05  HIS-FRETE          PIC 9(04)V99.
+           05  HIS-DATA           PIC 9(08).
+           05  HIS-HORA           PIC 9(08).
+
+       FD  RELATORIO-FRETE-UF.
+       01  REL-LINHA              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-EOF            PIC X       VALUE 'N'.
+           88  FIM-HISTORICO  VALUE 'Y'.
+       77  WRK-DATA-HOJE      PIC 9(08)   VALUE ZEROS.
+       77  WRK-UF-QTD         PIC 9(02)   VALUE ZEROS.
+       77  WRK-TOTAL-GERAL    PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-TOTAL-GERAL-ED PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-TOTAL-UF-ED    PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-IDX            PIC 9(02)   VALUE ZEROS.
+       77  WRK-ACHADO         PIC X       VALUE 'N'.
+           88  UF-JA-EXISTE   VALUE 'Y'.
+
+       01  WRK-TAB-TOTAIS.
+           05  WRK-TAB-ITEM OCCURS 27 TIMES.
+               10  WRK-TAB-UF       PIC X(02).
+               10  WRK-TAB-QTD      PIC 9(05).
+               10  WRK-TAB-TOTAL    PIC 9(08)V99.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+           OPEN INPUT HISTORICO-FRETE
+           OPEN OUTPUT RELATORIO-FRETE-UF.
+
+           READ HISTORICO-FRETE
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-HISTORICO
+               IF HIS-DATA = WRK-DATA-HOJE
+                   PERFORM 0250-ACUMULAR-UF
+               END-IF
+
+               READ HISTORICO-FRETE
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+
+       0250-ACUMULAR-UF.
+           MOVE 'N' TO WRK-ACHADO
+           MOVE 1 TO WRK-IDX
+
+           PERFORM UNTIL WRK-IDX > WRK-UF-QTD OR UF-JA-EXISTE
+               IF WRK-TAB-UF(WRK-IDX) = HIS-UF
+                   MOVE 'Y' TO WRK-ACHADO
+               ELSE
+                   ADD 1 TO WRK-IDX
+               END-IF
+           END-PERFORM.
+
+           IF NOT UF-JA-EXISTE
+               ADD 1 TO WRK-UF-QTD
+               MOVE WRK-UF-QTD TO WRK-IDX
+               MOVE HIS-UF TO WRK-TAB-UF(WRK-IDX)
+               MOVE 0 TO WRK-TAB-QTD(WRK-IDX)
+               MOVE 0 TO WRK-TAB-TOTAL(WRK-IDX)
+           END-IF.
+
+           ADD 1 TO WRK-TAB-QTD(WRK-IDX)
+           ADD HIS-FRETE TO WRK-TAB-TOTAL(WRK-IDX)
+           ADD HIS-FRETE TO WRK-TOTAL-GERAL.
+
+       0300-FINALIZAR.
+           MOVE 'RECONCILIACAO DIARIA DE FRETE POR UF' TO REL-LINHA
+           WRITE REL-LINHA.
+           MOVE '=============================================' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > WRK-UF-QTD
+
+               MOVE WRK-TAB-TOTAL(WRK-IDX) TO WRK-TOTAL-UF-ED
+               MOVE SPACES TO REL-LINHA
+               STRING WRK-TAB-UF(WRK-IDX) DELIMITED BY SIZE
+                   ' QTD COTACOES: ' DELIMITED BY SIZE
+                   WRK-TAB-QTD(WRK-IDX) DELIMITED BY SIZE
+                   ' TOTAL FRETE: ' DELIMITED BY SIZE
+                   WRK-TOTAL-UF-ED DELIMITED BY SIZE
+                   INTO REL-LINHA
+               END-STRING
+               WRITE REL-LINHA
+           END-PERFORM.
+
+           MOVE WRK-TOTAL-GERAL TO WRK-TOTAL-GERAL-ED.
+           MOVE '---------------------------------------------' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'TOTAL GERAL DO DIA: ' DELIMITED BY SIZE
+               WRK-TOTAL-GERAL-ED DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA.
+
+           CLOSE HISTORICO-FRETE
+           CLOSE RELATORIO-FRETE-UF.
