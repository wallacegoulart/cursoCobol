@@ -0,0 +1,11 @@
+      ******************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: LAYOUT COMPARTILHADO DA DATA DO SISTEMA QUEBRADA EM
+      *          ANO/MES/DIA, USADO PELO PRGCOB03, PRGCOB16 E PRGCOB17
+      *DATA = 08/08/2026
+      ******************************************************
+       01 WRK-DATA.
+           02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
+           02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
+           02 WRK-DIASYS PIC 9(02) VALUE ZEROS.
