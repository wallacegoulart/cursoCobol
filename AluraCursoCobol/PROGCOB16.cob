@@ -1,44 +1,138 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB16.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
-      *          UTILIZAR VARIAVEIS TIPO TABELA - OCCURS
-      *DATA = 10/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 WRK-MESES.
-           03 WRK-MES PIC X(09) OCCURS 12 TIMES.
-
-       01 WRK-DATA.
-           02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
-           02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
-           02 WRK-DIASYS PIC 9(02) VALUE ZEROS.
-
-
-
-       PROCEDURE DIVISION.
-           PERFORM 0400-MONTMES.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA.. ' WRK-DIASYS '/' WRK-MES(WRK-MESSYS)
-                   '/' WRK-ANOSYS.
-           STOP RUN.
-
-
-           0400-MONTMES.
-               MOVE 'JANEIRO  ' TO WRK-MES(01).
-               MOVE 'FEVEREIRO' TO WRK-MES(02).
-               MOVE 'MARCO    ' TO WRK-MES(03).
-               MOVE 'ABRIL    ' TO WRK-MES(04).
-               MOVE 'MAIO     ' TO WRK-MES(05).
-               MOVE 'JUNHO    ' TO WRK-MES(06).
-               MOVE 'JULHO    ' TO WRK-MES(07).
-               MOVE 'AGOSTO   ' TO WRK-MES(08).
-               MOVE 'SETEMBRO ' TO WRK-MES(09).
-               MOVE 'OUTUBRO  ' TO WRK-MES(10).
-               MOVE 'NOVEMBRO ' TO WRK-MES(11).
-               MOVE 'DEZEMBRO ' TO WRK-MES(12).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB16.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
+      *          UTILIZAR VARIAVEIS TIPO TABELA - OCCURS
+      *DATA = 10/04/2021
+      *ALTERACAO = 08/08/2026 - CONSULTA AO CALENDARIO DE FERIADOS
+      *ALTERACAO = 08/08/2026 - TABELA DE NOMES DE MESES EXTERNALIZADA
+      *            PARA ARQUIVO, EM VEZ DE MOVEs FIXOS NO PROGRAMA
+      *ALTERACAO = 08/08/2026 - QUEBRA DE DATA MOVIDA PARA O COPYBOOK
+      *            COMPARTILHADO DATASYS
+      *ALTERACAO = 08/08/2026 - CONSULTA DO MES PASSOU A USAR SEARCH
+      *            INDEXADO EM VEZ DE SUBSCRITO DIRETO
+      *ALTERACAO = 09/08/2026 - EXECUCAO RECUSADA (RETURN-CODE 8) SE A
+      *            DATA DO SISTEMA CAIR EM UM FERIADO CADASTRADO
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABELA-MESES ASSIGN TO "DATA/MESES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALENDARIO-FERIADOS ASSIGN TO "DATA/FERIADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABELA-MESES.
+       01  MES-REC.
+           05  MES-NUMERO       PIC 9(02).
+           05  MES-NOME         PIC X(09).
+           05  MES-ABREV        PIC X(03).
+
+       FD  CALENDARIO-FERIADOS.
+       01  FER-REC.
+           05  FER-MES          PIC 9(02).
+           05  FER-DIA          PIC 9(02).
+           05  FER-DESCRICAO    PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       COPY "DATASYS.CPY".
+
+       77  WRK-MES-EOF      PIC X     VALUE 'N'.
+           88  FIM-MESES    VALUE 'Y'.
+       77  WRK-MES-QTD      PIC 9(02) VALUE ZEROS.
+
+       01 WRK-TAB-MESES.
+           05 WRK-MES-ITEM OCCURS 12 TIMES INDEXED BY WRK-MES-IDX.
+               10 WRK-MES-NUMERO    PIC 9(02).
+               10 WRK-MES-NOME      PIC X(09).
+               10 WRK-MES-ABREV     PIC X(03).
+
+       77  WRK-EOF          PIC X     VALUE 'N'.
+           88  FIM-FERIADOS VALUE 'Y'.
+       77  WRK-FER-QTD      PIC 9(02) VALUE ZEROS.
+
+       01 WRK-TAB-FERIADOS.
+           05 WRK-FER-ITEM OCCURS 50 TIMES INDEXED BY WRK-FER-IDX.
+               10 WRK-FER-MES       PIC 9(02).
+               10 WRK-FER-DIA       PIC 9(02).
+               10 WRK-FER-DESCRICAO PIC X(30).
+
+       77  WRK-EXECUCAO-STATUS PIC X  VALUE 'S'.
+           88  EXECUCAO-OK      VALUE 'S'.
+           88  EXECUCAO-RECUSADA VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           PERFORM 0400-CARREGAR-MESES.
+           PERFORM 0100-CARREGAR-FERIADOS.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           PERFORM 0150-LOCALIZAR-MES.
+           PERFORM 0200-VERIFICAR-FERIADO.
+           IF EXECUCAO-OK
+               DISPLAY 'DATA.. ' WRK-DIASYS '/'
+                   WRK-MES-NOME(WRK-MES-IDX) '/' WRK-ANOSYS
+           END-IF.
+           STOP RUN.
+
+       0400-CARREGAR-MESES.
+           OPEN INPUT TABELA-MESES.
+           READ TABELA-MESES
+               AT END MOVE 'Y' TO WRK-MES-EOF
+           END-READ.
+
+           PERFORM UNTIL FIM-MESES
+               ADD 1 TO WRK-MES-QTD
+               MOVE MES-NUMERO TO WRK-MES-NUMERO(WRK-MES-QTD)
+               MOVE MES-NOME   TO WRK-MES-NOME(WRK-MES-QTD)
+               MOVE MES-ABREV  TO WRK-MES-ABREV(WRK-MES-QTD)
+               READ TABELA-MESES
+                   AT END MOVE 'Y' TO WRK-MES-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE TABELA-MESES.
+
+       0150-LOCALIZAR-MES.
+           SET WRK-MES-IDX TO 1
+
+           SEARCH WRK-MES-ITEM
+               AT END
+                   SET WRK-MES-IDX TO 1
+               WHEN WRK-MES-NUMERO(WRK-MES-IDX) = WRK-MESSYS
+                   CONTINUE
+           END-SEARCH.
+
+       0100-CARREGAR-FERIADOS.
+           OPEN INPUT CALENDARIO-FERIADOS.
+           READ CALENDARIO-FERIADOS
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+           PERFORM UNTIL FIM-FERIADOS
+               ADD 1 TO WRK-FER-QTD
+               MOVE FER-MES       TO WRK-FER-MES(WRK-FER-QTD)
+               MOVE FER-DIA       TO WRK-FER-DIA(WRK-FER-QTD)
+               MOVE FER-DESCRICAO TO WRK-FER-DESCRICAO(WRK-FER-QTD)
+               READ CALENDARIO-FERIADOS
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE CALENDARIO-FERIADOS.
+
+       0200-VERIFICAR-FERIADO.
+           SET WRK-FER-IDX TO 1
+
+           SEARCH WRK-FER-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-FER-MES(WRK-FER-IDX) = WRK-MESSYS
+                   AND WRK-FER-DIA(WRK-FER-IDX) = WRK-DIASYS
+                   DISPLAY 'FERIADO: '
+                       WRK-FER-DESCRICAO(WRK-FER-IDX)
+                       ' - EXECUCAO RECUSADA, REAGENDE PARA OUTRA DATA'
+                   SET EXECUCAO-RECUSADA TO TRUE
+                   MOVE 8 TO RETURN-CODE
+           END-SEARCH.
