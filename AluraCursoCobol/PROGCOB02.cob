@@ -1,18 +1,109 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB02.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: RECEBER E IMPRIMIR UMA STRING
-      *DATA = 10/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
-
-
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'NOME.. ' WRK-NOME(1:10).
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB02.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: RECEBER E IMPRIMIR UMA STRING
+      *DATA = 10/04/2021
+      *ALTERACAO = 08/08/2026 - VALIDACAO DO NOME CONTRA O CADASTRO
+      *            DE CLIENTES (ARQUIVO MESTRE)
+      *ALTERACAO = 08/08/2026 - NOME SEPARADO EM PRIMEIRO NOME E
+      *            ULTIMO NOME PARA ORDENACAO E CORRESPONDENCIA
+      *ALTERACAO = 08/08/2026 - INCLUSAO DO CPF NO CADASTRO DE
+      *            CLIENTES PARA USO EM CONFERENCIA DE DUPLICIDADE
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "DATA/CLIMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+       01  CLI-REC.
+           05  CLI-PRIMEIRO-NOME  PIC X(10).
+           05  CLI-ULTIMO-NOME    PIC X(10).
+           05  CLI-CPF            PIC 9(11).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-NOME-DIGITADO   PIC X(20) VALUE SPACES.
+       77  WRK-POS             PIC 9(02) VALUE 1.
+       77  WRK-EOF             PIC X     VALUE 'N'.
+           88  FIM-CLIENTES    VALUE 'Y'.
+       77  WRK-CLI-QTD         PIC 9(04) VALUE ZEROS.
+       77  WRK-CLI-ACHADO      PIC X     VALUE 'N'.
+           88  CLIENTE-ENCONTRADO VALUE 'Y'.
+
+       01  WRK-NOME.
+           05  WRK-PRIMEIRO-NOME  PIC X(10) VALUE SPACES.
+           05  WRK-ULTIMO-NOME    PIC X(10) VALUE SPACES.
+
+       01  WRK-TAB-CLIENTES.
+           05  WRK-CLI-ITEM OCCURS 500 TIMES INDEXED BY WRK-CLI-IDX.
+               10  WRK-CLI-PRIMEIRO-NOME  PIC X(10).
+               10  WRK-CLI-ULTIMO-NOME    PIC X(10).
+               10  WRK-CLI-CPF            PIC 9(11).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT CLIENTE-MASTER.
+           READ CLIENTE-MASTER
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+           PERFORM UNTIL FIM-CLIENTES
+               IF WRK-CLI-QTD >= 500
+                   DISPLAY 'ERRO: CADASTRO DE CLIENTES EXCEDE O LIMITE '
+                       'DE 500 REGISTROS - PROCESSAMENTO ABORTADO'
+                   STOP RUN
+               END-IF
+               ADD 1 TO WRK-CLI-QTD
+               MOVE CLI-PRIMEIRO-NOME TO
+                   WRK-CLI-PRIMEIRO-NOME(WRK-CLI-QTD)
+               MOVE CLI-ULTIMO-NOME TO
+                   WRK-CLI-ULTIMO-NOME(WRK-CLI-QTD)
+               MOVE CLI-CPF TO
+                   WRK-CLI-CPF(WRK-CLI-QTD)
+               READ CLIENTE-MASTER
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE CLIENTE-MASTER.
+
+           ACCEPT WRK-NOME-DIGITADO FROM CONSOLE.
+           PERFORM 0150-SEPARAR-NOME.
+
+       0150-SEPARAR-NOME.
+           MOVE 1 TO WRK-POS
+           MOVE SPACES TO WRK-PRIMEIRO-NOME
+           MOVE SPACES TO WRK-ULTIMO-NOME
+
+           UNSTRING WRK-NOME-DIGITADO DELIMITED BY SPACE
+               INTO WRK-PRIMEIRO-NOME
+               WITH POINTER WRK-POS
+           END-UNSTRING.
+
+           IF WRK-POS <= LENGTH OF WRK-NOME-DIGITADO
+               MOVE WRK-NOME-DIGITADO(WRK-POS:) TO WRK-ULTIMO-NOME
+           END-IF.
+
+       0200-PROCESSAR.
+           SET WRK-CLI-IDX TO 1
+
+           SEARCH WRK-CLI-ITEM
+               AT END
+                   DISPLAY 'CLIENTE NAO CADASTRADO: '
+                       WRK-PRIMEIRO-NOME ' ' WRK-ULTIMO-NOME
+               WHEN WRK-CLI-PRIMEIRO-NOME(WRK-CLI-IDX) =
+                       WRK-PRIMEIRO-NOME
+                   AND WRK-CLI-ULTIMO-NOME(WRK-CLI-IDX) =
+                       WRK-ULTIMO-NOME
+                   DISPLAY 'NOME.. ' WRK-PRIMEIRO-NOME ' '
+                       WRK-ULTIMO-NOME
+           END-SEARCH.
