@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FATURA.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: EXTENSAO DE LINHAS DE FATURA EM LOTE (QUANTIDADE X
+      *          PRECO UNITARIO) COM QUEBRA DE CONTROLE POR FATURA,
+      *          A PARTIR DA LOGICA ARITMETICA DO PRGCOB05
+      *DATA = 08/08/2026
+      *ALTERACAO = 08/08/2026 - RECONCILIACAO DO ARREDONDAMENTO/
+      *            TRUNCAMENTO ACUMULADO DO LOTE
+      *ALTERACAO = 09/08/2026 - PRECO MEDIO POR UNIDADE DE CADA
+      *            FATURA (DIVISAO DO TOTAL PELA QUANTIDADE), COM A
+      *            MESMA RECONCILIACAO DE TRUNCAMENTO JA FEITA PARA A
+      *            MULTIPLICACAO
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES-FATURA ASSIGN TO "DATA/FATURATR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELATORIO-FATURA ASSIGN TO "DATA/FATURAREL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACOES-FATURA.
+       01  TRN-REC.
+           05  TRN-FATURA         PIC 9(06).
+           05  TRN-QTD            PIC 9(05).
+           05  TRN-PRECO-UNIT     PIC 9(07)V99.
+
+       FD  RELATORIO-FATURA.
+       01  REL-LINHA              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-EOF             PIC X        VALUE 'N'.
+           88  FIM-TRANSACOES  VALUE 'Y'.
+       77  WRK-FATURA-ATUAL    PIC 9(06)    VALUE ZEROS.
+       77  WRK-TOTAL-FATURA    PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-TOTAL-FATURA-ED PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-EXTENSAO        PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-EXTENSAO-ED     PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-PRIMEIRA-FATURA PIC X        VALUE 'S'.
+       77  WRK-EXTENSAO-TRUNC  PIC 9(09)    VALUE ZEROS.
+       77  WRK-DIF-ARRED       PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-DIF-ARRED-ACUM  PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-DIF-ACUM-ED     PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-TOTAL-QTD       PIC 9(07)    VALUE ZEROS.
+       77  WRK-PRECO-MEDIO     PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-PRECO-MEDIO-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-PRECO-MEDIO-TRUNC PIC 9(07)  VALUE ZEROS.
+       77  WRK-DIF-DIVISAO     PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-DIF-DIVISAO-ACUM PIC 9(07)V99 VALUE ZEROS.
+       77  WRK-DIF-DIVISAO-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT TRANSACOES-FATURA
+           OPEN OUTPUT RELATORIO-FATURA.
+
+           MOVE 'RELATORIO DE EXTENSAO DE FATURAS' TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE '=============================================' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+
+           READ TRANSACOES-FATURA
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-TRANSACOES
+
+               IF WRK-PRIMEIRA-FATURA = 'S'
+                   MOVE TRN-FATURA TO WRK-FATURA-ATUAL
+                   MOVE 'N' TO WRK-PRIMEIRA-FATURA
+               END-IF
+
+               IF TRN-FATURA NOT = WRK-FATURA-ATUAL
+                   PERFORM 0250-QUEBRA-DE-CONTROLE
+                   MOVE TRN-FATURA TO WRK-FATURA-ATUAL
+               END-IF
+
+      ****************MULTIPLICAO*********************
+               MULTIPLY TRN-QTD BY TRN-PRECO-UNIT
+                   GIVING WRK-EXTENSAO
+
+      ******RECONCILIACAO DO TRUNCAMENTO (SEM CASAS DECIMAIS)*********
+               MULTIPLY TRN-QTD BY TRN-PRECO-UNIT
+                   GIVING WRK-EXTENSAO-TRUNC
+               COMPUTE WRK-DIF-ARRED = WRK-EXTENSAO - WRK-EXTENSAO-TRUNC
+               ADD WRK-DIF-ARRED TO WRK-DIF-ARRED-ACUM
+
+               ADD WRK-EXTENSAO TO WRK-TOTAL-FATURA
+               ADD TRN-QTD      TO WRK-TOTAL-QTD
+
+               MOVE WRK-EXTENSAO TO WRK-EXTENSAO-ED
+               MOVE SPACES TO REL-LINHA
+               STRING 'FATURA ' DELIMITED BY SIZE
+                   TRN-FATURA DELIMITED BY SIZE
+                   ' QTD ' DELIMITED BY SIZE
+                   TRN-QTD DELIMITED BY SIZE
+                   ' EXTENSAO: ' DELIMITED BY SIZE
+                   WRK-EXTENSAO-ED DELIMITED BY SIZE
+                   INTO REL-LINHA
+               END-STRING
+               WRITE REL-LINHA
+
+               READ TRANSACOES-FATURA
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+
+       0250-QUEBRA-DE-CONTROLE.
+           MOVE WRK-TOTAL-FATURA TO WRK-TOTAL-FATURA-ED
+           MOVE SPACES TO REL-LINHA
+           STRING '  TOTAL DA FATURA ' DELIMITED BY SIZE
+               WRK-FATURA-ATUAL DELIMITED BY SIZE
+               ': ' DELIMITED BY SIZE
+               WRK-TOTAL-FATURA-ED DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA.
+
+      ******PRECO MEDIO POR UNIDADE (DIVISAO) E RECONCILIACAO*********
+           DIVIDE WRK-TOTAL-FATURA BY WRK-TOTAL-QTD
+               GIVING WRK-PRECO-MEDIO
+           DIVIDE WRK-TOTAL-FATURA BY WRK-TOTAL-QTD
+               GIVING WRK-PRECO-MEDIO-TRUNC
+           COMPUTE WRK-DIF-DIVISAO =
+               WRK-PRECO-MEDIO - WRK-PRECO-MEDIO-TRUNC
+           ADD WRK-DIF-DIVISAO TO WRK-DIF-DIVISAO-ACUM
+
+           MOVE WRK-PRECO-MEDIO TO WRK-PRECO-MEDIO-ED
+           MOVE SPACES TO REL-LINHA
+           STRING '  PRECO MEDIO POR UNIDADE: ' DELIMITED BY SIZE
+               WRK-PRECO-MEDIO-ED DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA.
+
+           MOVE 0 TO WRK-TOTAL-FATURA.
+           MOVE 0 TO WRK-TOTAL-QTD.
+
+       0300-FINALIZAR.
+           IF WRK-PRIMEIRA-FATURA = 'N'
+               PERFORM 0250-QUEBRA-DE-CONTROLE
+           END-IF.
+
+           MOVE WRK-DIF-ARRED-ACUM TO WRK-DIF-ACUM-ED
+           MOVE SPACES TO REL-LINHA
+           STRING 'DIFERENCA DE TRUNCAMENTO ACUMULADA NO LOTE: '
+               DELIMITED BY SIZE
+               WRK-DIF-ACUM-ED DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA.
+
+           MOVE WRK-DIF-DIVISAO-ACUM TO WRK-DIF-DIVISAO-ED
+           MOVE SPACES TO REL-LINHA
+           STRING 'DIFERENCA DE DIVISAO ACUMULADA NO LOTE.....: '
+               DELIMITED BY SIZE
+               WRK-DIF-DIVISAO-ED DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA.
+
+           CLOSE TRANSACOES-FATURA
+           CLOSE RELATORIO-FATURA.
