@@ -1,48 +1,177 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB15.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: CONCEITOS DE PARAGRAFOS (PERFOM UNTIL)
-      *
-      *DATA = 13/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-VENDAS         PIC 9(06)V99  VALUE ZEROS.
-       77  WRK-QT             PIC 9(03)     VALUE ZEROS.
-       77  WRK-ACUM           PIC 9(08)V99  VALUE ZEROS.
-
-
-       PROCEDURE DIVISION.
-
-           PERFORM 0100-INCIALIZAR.
-
-               IF WRK-VENDAS >0
-                   PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
-               END-IF.
-
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-
-
-
-       0100-INCIALIZAR.
-           DISPLAY 'VENDAS.. '
-           ACCEPT WRK-VENDAS.
-
-
-
-       0200-PROCESSAR.
-           ADD 1 TO WRK-QT.
-           ADD WRK-VENDAS TO WRK-ACUM.
-           PERFORM 0100-INCIALIZAR.
-
-
-
-       0300-FINALIZAR.
-           DISPLAY '------------------'.
-           DISPLAY 'QUANTIDADE DE VENDAS: ' WRK-QT.
-           DISPLAY 'VALOR DE VENDAS: ' WRK-ACUM.
-           DISPLAY 'FIM DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB15.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: CONCEITOS DE PARAGRAFOS (PERFOM UNTIL)
+      *
+      *DATA = 13/04/2021
+      *ALTERACAO = 08/08/2026 - ACUMULACAO EM LOTE A PARTIR DO
+      *            ARQUIVO DE TRANSACOES DE VENDAS
+      *ALTERACAO = 08/08/2026 - CHECKPOINT/RESTART DA ACUMULACAO
+      *ALTERACAO = 08/08/2026 - RELATORIO DE FECHAMENTO DIARIO DE
+      *            VENDAS
+      *ALTERACAO = 09/08/2026 - SALDO DE ABERTURA E DE FECHAMENTO NO
+      *            RELATORIO DE FECHAMENTO
+      *ALTERACAO = 09/08/2026 - TOTAIS DE CONTROLE DE FIM DE JOB
+      *            (REGISTROS LIDOS, PROCESSADOS E TOTAL HASH)
+      *ALTERACAO = 09/08/2026 - FECHAMENTO NAO E MAIS GRAVADO QUANDO A
+      *            RETOMADA NAO ENCONTRA NENHUMA VENDA NOVA A PROCESSAR
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS-TRANSACOES ASSIGN TO "DATA/VENDASTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-VENDAS ASSIGN TO "DATA/VENDASCKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKP-STATUS.
+
+           SELECT RELATORIO-FECHAMENTO ASSIGN TO "DATA/VENDASREL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-REL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS-TRANSACOES.
+       01  VND-REC.
+           05  VND-VALOR          PIC 9(06)V99.
+
+       FD  CHECKPOINT-VENDAS.
+       01  CKP-REC.
+           05  CKP-QT-PROCESSADO  PIC 9(03).
+           05  CKP-ACUM           PIC 9(08)V99.
+
+       FD  RELATORIO-FECHAMENTO.
+       01  REL-FEC-REC.
+           05  REL-FEC-DATA       PIC 9(08).
+           05  REL-FEC-QT         PIC 9(03).
+           05  REL-FEC-ACUM       PIC 9(08)V99.
+           05  REL-FEC-SALDO-ABERTURA   PIC 9(08)V99.
+           05  REL-FEC-SALDO-FECHAMENTO PIC 9(08)V99.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-VENDAS         PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-QT             PIC 9(03)     VALUE ZEROS.
+       77  WRK-ACUM           PIC 9(08)V99  VALUE ZEROS.
+       77  WRK-EOF            PIC X         VALUE 'N'.
+           88  FIM-VENDAS     VALUE 'Y'.
+       77  WRK-CKP-STATUS     PIC X(02)     VALUE '00'.
+       77  WRK-QT-PROCESSADO  PIC 9(03)     VALUE ZEROS.
+       77  WRK-QT-LIDO        PIC 9(03)     VALUE ZEROS.
+       77  WRK-CONTADOR-CKP   PIC 9(03)     VALUE ZEROS.
+       77  WRK-INTERVALO-CKP  PIC 9(03)     VALUE 2.
+       77  WRK-REL-STATUS     PIC X(02)     VALUE '00'.
+       77  WRK-DATA-EXEC      PIC 9(08)     VALUE ZEROS.
+       77  WRK-SALDO-ABERTURA PIC 9(08)V99  VALUE ZEROS.
+       77  WRK-CTL-LIDOS      PIC 9(05)     VALUE ZEROS.
+       77  WRK-CTL-PROCESSADOS PIC 9(05)    VALUE ZEROS.
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INCIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+
+       0100-INCIALIZAR.
+           OPEN INPUT VENDAS-TRANSACOES.
+
+           OPEN INPUT CHECKPOINT-VENDAS
+           IF WRK-CKP-STATUS = '00'
+               READ CHECKPOINT-VENDAS
+                   AT END CONTINUE
+               END-READ
+               MOVE CKP-QT-PROCESSADO TO WRK-QT-PROCESSADO
+               MOVE CKP-ACUM          TO WRK-ACUM
+               MOVE WRK-QT-PROCESSADO TO WRK-QT
+               CLOSE CHECKPOINT-VENDAS
+               DISPLAY 'RETOMA APOS ' WRK-QT-PROCESSADO ' VENDAS'
+           END-IF.
+
+           READ VENDAS-TRANSACOES
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+           PERFORM UNTIL FIM-VENDAS OR WRK-QT-LIDO >= WRK-QT-PROCESSADO
+               ADD 1 TO WRK-QT-LIDO
+               READ VENDAS-TRANSACOES
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+
+           MOVE WRK-ACUM TO WRK-SALDO-ABERTURA.
+
+
+
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-VENDAS
+               ADD 1 TO WRK-CTL-LIDOS
+               MOVE VND-VALOR TO WRK-VENDAS
+               ADD 1 TO WRK-QT
+               ADD 1 TO WRK-CTL-PROCESSADOS
+               ADD WRK-VENDAS TO WRK-ACUM
+
+               ADD 1 TO WRK-CONTADOR-CKP
+               IF WRK-CONTADOR-CKP >= WRK-INTERVALO-CKP
+                   PERFORM 0250-GRAVAR-CHECKPOINT
+                   MOVE 0 TO WRK-CONTADOR-CKP
+               END-IF
+
+               READ VENDAS-TRANSACOES
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+
+           PERFORM 0250-GRAVAR-CHECKPOINT.
+
+
+
+       0250-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-VENDAS
+           MOVE WRK-QT   TO CKP-QT-PROCESSADO
+           MOVE WRK-ACUM TO CKP-ACUM
+           WRITE CKP-REC
+           CLOSE CHECKPOINT-VENDAS.
+
+
+
+       0300-FINALIZAR.
+           DISPLAY '------------------'.
+           DISPLAY 'QUANTIDADE DE VENDAS: ' WRK-QT.
+           DISPLAY 'VALOR DE VENDAS: ' WRK-ACUM.
+           DISPLAY 'FIM DE PROCESSAMENTO'.
+           IF WRK-CTL-PROCESSADOS > 0
+               PERFORM 0350-GRAVAR-FECHAMENTO
+           END-IF.
+           PERFORM 0360-EXIBIR-TOTAIS-CONTROLE.
+           CLOSE VENDAS-TRANSACOES.
+
+       0360-EXIBIR-TOTAIS-CONTROLE.
+           DISPLAY '========= TOTAIS DE CONTROLE DO JOB ========='.
+           DISPLAY 'REGISTROS LIDOS......: ' WRK-CTL-LIDOS.
+           DISPLAY 'REGISTROS PROCESSADOS: ' WRK-CTL-PROCESSADOS.
+           DISPLAY 'TOTAL HASH (WRK-ACUM): ' WRK-ACUM.
+           DISPLAY '==============================================='.
+
+
+
+       0350-GRAVAR-FECHAMENTO.
+           ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+
+           OPEN EXTEND RELATORIO-FECHAMENTO
+           IF WRK-REL-STATUS NOT = '00'
+               OPEN OUTPUT RELATORIO-FECHAMENTO
+           END-IF.
+
+           MOVE WRK-DATA-EXEC     TO REL-FEC-DATA
+           MOVE WRK-QT            TO REL-FEC-QT
+           MOVE WRK-ACUM          TO REL-FEC-ACUM
+           MOVE WRK-SALDO-ABERTURA TO REL-FEC-SALDO-ABERTURA
+           MOVE WRK-ACUM           TO REL-FEC-SALDO-FECHAMENTO
+           WRITE REL-FEC-REC.
+           CLOSE RELATORIO-FECHAMENTO.
