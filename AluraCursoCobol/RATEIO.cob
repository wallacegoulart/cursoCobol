@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATEIO.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: RATEIO DE VALORES EM PARCELAS IGUAIS, COM O RESTO
+      *          DA DIVISAO DISTRIBUIDO 1 CENTAVO POR PARCELA A
+      *          PARTIR DA PRIMEIRA, USANDO A LOGICA DE DIVIDE COM
+      *          REMAINDER DO PRGCOB05
+      *DATA = 09/08/2026
+      *ALTERACAO = 09/08/2026 - VALIDACAO DA QUANTIDADE DE PARCELAS
+      *            ANTES DO CALCULO, REJEITANDO PARA ARQUIVO DE
+      *            EXCECOES OS LOTES COM PARCELAS = ZERO
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTES-RATEIO ASSIGN TO "DATA/RATEIOTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELATORIO-RATEIO ASSIGN TO "DATA/RATEIOREL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCECOES-RATEIO ASSIGN TO "DATA/RATEIOEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOTES-RATEIO.
+       01  RAT-REC.
+           05  RAT-ID             PIC 9(06).
+           05  RAT-VALOR-TOTAL    PIC 9(09)V99.
+           05  RAT-QTD-PARCELAS   PIC 9(03).
+
+       FD  RELATORIO-RATEIO.
+       01  REL-LINHA              PIC X(100).
+
+       FD  EXCECOES-RATEIO.
+       01  EXC-REC.
+           05  EXC-ID             PIC 9(06).
+           05  EXC-VALOR-TOTAL    PIC 9(09)V99.
+           05  EXC-MOTIVO         PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-EOF               PIC X        VALUE 'N'.
+           88  FIM-LOTES         VALUE 'Y'.
+       77  WRK-LOTE-VALIDO       PIC X        VALUE 'S'.
+           88  LOTE-OK           VALUE 'S'.
+           88  LOTE-INVALIDO     VALUE 'N'.
+       77  WRK-MOTIVO            PIC X(32)    VALUE SPACES.
+       77  WRK-QTD-REJEITADOS    PIC 9(05)    VALUE ZEROS.
+       77  WRK-VALOR-TOTAL-ED    PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-VALOR-CENTAVOS    PIC 9(11)    VALUE ZEROS.
+       77  WRK-BASE-CENTAVOS     PIC 9(11)    VALUE ZEROS.
+       77  WRK-RESTO-CENTAVOS    PIC 9(05)    VALUE ZEROS.
+       77  WRK-QTD-PARCELAS-EXTRA PIC 9(03)   VALUE ZEROS.
+       77  WRK-QTD-PARCELAS-BASE  PIC 9(03)   VALUE ZEROS.
+       77  WRK-VALOR-PARCELA-BASE  PIC 9(09)V99      VALUE ZEROS.
+       77  WRK-VALOR-PARCELA-EXTRA PIC 9(09)V99      VALUE ZEROS.
+       77  WRK-VALOR-PARCELA-BASE-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-VALOR-PARCELA-EXTRA-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-QTD-LOTES          PIC 9(05)   VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT LOTES-RATEIO
+           OPEN OUTPUT RELATORIO-RATEIO
+           OPEN OUTPUT EXCECOES-RATEIO.
+
+           MOVE 'RELATORIO DE RATEIO DE VALORES EM PARCELAS' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE '=============================================' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+
+           READ LOTES-RATEIO
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-LOTES
+               ADD 1 TO WRK-QTD-LOTES
+               PERFORM 0240-VALIDAR-LOTE
+
+               IF LOTE-OK
+                   PERFORM 0250-CALCULAR-RATEIO
+                   PERFORM 0260-GRAVAR-RATEIO
+               ELSE
+                   ADD 1 TO WRK-QTD-REJEITADOS
+                   MOVE RAT-ID          TO EXC-ID
+                   MOVE RAT-VALOR-TOTAL TO EXC-VALOR-TOTAL
+                   MOVE WRK-MOTIVO      TO EXC-MOTIVO
+                   WRITE EXC-REC
+               END-IF
+
+               READ LOTES-RATEIO
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+
+      ****************VALIDACAO DO LOTE**********************
+       0240-VALIDAR-LOTE.
+           SET LOTE-OK TO TRUE
+           MOVE SPACES TO WRK-MOTIVO
+
+           IF RAT-QTD-PARCELAS = 0
+               SET LOTE-INVALIDO TO TRUE
+               MOVE 'PARCELAS DEVE SER MAIOR QUE ZERO' TO WRK-MOTIVO
+           END-IF.
+
+      ****************DIVISAO COM RESTO*********************
+       0250-CALCULAR-RATEIO.
+           COMPUTE WRK-VALOR-CENTAVOS = RAT-VALOR-TOTAL * 100
+
+           DIVIDE WRK-VALOR-CENTAVOS BY RAT-QTD-PARCELAS
+               GIVING WRK-BASE-CENTAVOS
+               REMAINDER WRK-RESTO-CENTAVOS
+
+           MOVE WRK-RESTO-CENTAVOS TO WRK-QTD-PARCELAS-EXTRA
+           SUBTRACT WRK-RESTO-CENTAVOS FROM RAT-QTD-PARCELAS
+               GIVING WRK-QTD-PARCELAS-BASE
+
+           COMPUTE WRK-VALOR-PARCELA-BASE = WRK-BASE-CENTAVOS / 100
+           COMPUTE WRK-VALOR-PARCELA-EXTRA =
+               (WRK-BASE-CENTAVOS + 1) / 100.
+
+       0260-GRAVAR-RATEIO.
+           MOVE RAT-VALOR-TOTAL         TO WRK-VALOR-TOTAL-ED
+           MOVE WRK-VALOR-PARCELA-BASE  TO WRK-VALOR-PARCELA-BASE-ED
+           MOVE WRK-VALOR-PARCELA-EXTRA TO WRK-VALOR-PARCELA-EXTRA-ED
+
+           MOVE SPACES TO REL-LINHA
+           STRING 'RATEIO ' DELIMITED BY SIZE
+               RAT-ID DELIMITED BY SIZE
+               ' VALOR TOTAL: ' DELIMITED BY SIZE
+               WRK-VALOR-TOTAL-ED DELIMITED BY SIZE
+               ' PARCELAS: ' DELIMITED BY SIZE
+               RAT-QTD-PARCELAS DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA
+
+           MOVE SPACES TO REL-LINHA
+           STRING '  ' DELIMITED BY SIZE
+               WRK-QTD-PARCELAS-BASE DELIMITED BY SIZE
+               ' PARCELA(S) DE ' DELIMITED BY SIZE
+               WRK-VALOR-PARCELA-BASE-ED DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA
+
+           IF WRK-QTD-PARCELAS-EXTRA > 0
+               MOVE SPACES TO REL-LINHA
+               STRING '  ' DELIMITED BY SIZE
+                   WRK-QTD-PARCELAS-EXTRA DELIMITED BY SIZE
+                   ' PARCELA(S) DE ' DELIMITED BY SIZE
+                   WRK-VALOR-PARCELA-EXTRA-ED DELIMITED BY SIZE
+                   ' (RESTO DA DIVISAO)' DELIMITED BY SIZE
+                   INTO REL-LINHA
+               END-STRING
+               WRITE REL-LINHA
+           END-IF.
+
+       0300-FINALIZAR.
+           MOVE '---------------------------------------------' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA
+           STRING 'TOTAL DE LOTES RATEADOS: ' DELIMITED BY SIZE
+               WRK-QTD-LOTES DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA.
+
+           MOVE SPACES TO REL-LINHA
+           STRING 'TOTAL DE LOTES REJEITADOS: ' DELIMITED BY SIZE
+               WRK-QTD-REJEITADOS DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+
+           CLOSE LOTES-RATEIO
+           CLOSE RELATORIO-RATEIO
+           CLOSE EXCECOES-RATEIO.
