@@ -1,43 +1,81 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB14.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: CONCEITOS DE PARAGRAFOS (PERFOM VARYING E UNTIL)
-      *           GERA TABUADA DE 1 A 10
-      *DATA = 13/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NUMERO        PIC 9(02)  VALUE ZEROS.
-       77  WRK-CONTADOR      PIC 9(02)  VALUE 1.
-       77  WRK-MULT          PIC 9(03)  VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-
-           PERFORM 0100-INCIALIZAR.
-
-               IF WRK-NUMERO >0
-                   PERFORM 0200-PROCESSAR
-               END-IF.
-
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-
-       0100-INCIALIZAR.
-           DISPLAY 'NUMERO.. '
-           ACCEPT WRK-NUMERO.
-
-
-
-       0200-PROCESSAR.
-           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
-                           UNTIL WRK-CONTADOR >20
-              COMPUTE WRK-MULT = WRK-NUMERO * WRK-CONTADOR
-              DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-MULT
-           END-PERFORM.
-
-       0300-FINALIZAR.
-           DISPLAY '------------------'.
-           DISPLAY 'FIM DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB14.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: CONCEITOS DE PARAGRAFOS (PERFOM VARYING E UNTIL)
+      *           GERA TABUADA DE 1 A 10
+      *DATA = 13/04/2021
+      *ALTERACAO = 08/08/2026 - IMPRESSAO DA TABUADA EM ARQUIVO,
+      *            ALEM DA TELA
+      *ALTERACAO = 09/08/2026 - CALCULO DA TABUADA DE VOLTA AO CORPO
+      *            DO PROGRAMA; A SUBROTINA CHAMADA (TABUADA) NAO
+      *            TINHA COMO SER LIGADA COMO MODULO CARREGAVEL COM O
+      *            PROCESSO DE COMPILACAO DESTE SISTEMA (SO PROGRAMAS
+      *            EXECUTAVEIS, NENHUM MODULO), E DEIXAVA O PROGRAMA
+      *            INOPERANTE
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO-TABUADA ASSIGN TO "DATA/TABUADAREL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELATORIO-TABUADA.
+       01  REL-LINHA             PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-NUMERO        PIC 9(02)  VALUE ZEROS.
+       77  WRK-LIMITE        PIC 9(02)  VALUE 20.
+       77  WRK-CONTADOR      PIC 9(02)  VALUE 1.
+
+       01  WRK-TAB-RESULTADO.
+           05  WRK-TAB-ITEM OCCURS 20 TIMES.
+               10  WRK-TAB-MULT PIC 9(03).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INCIALIZAR.
+
+               IF WRK-NUMERO >0
+                   PERFORM 0200-PROCESSAR
+               END-IF.
+
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INCIALIZAR.
+           DISPLAY 'NUMERO.. '
+           ACCEPT WRK-NUMERO.
+
+           OPEN OUTPUT RELATORIO-TABUADA.
+
+       0200-PROCESSAR.
+           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
+                   UNTIL WRK-CONTADOR > WRK-LIMITE
+               COMPUTE WRK-TAB-MULT(WRK-CONTADOR) =
+                   WRK-NUMERO * WRK-CONTADOR
+           END-PERFORM.
+
+           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
+                   UNTIL WRK-CONTADOR > WRK-LIMITE
+              DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = '
+                  WRK-TAB-MULT(WRK-CONTADOR)
+
+              MOVE SPACES TO REL-LINHA
+              STRING WRK-NUMERO DELIMITED BY SIZE
+                  ' X ' DELIMITED BY SIZE
+                  WRK-CONTADOR DELIMITED BY SIZE
+                  ' = ' DELIMITED BY SIZE
+                  WRK-TAB-MULT(WRK-CONTADOR) DELIMITED BY SIZE
+                  INTO REL-LINHA
+              END-STRING
+              WRITE REL-LINHA
+           END-PERFORM.
+
+       0300-FINALIZAR.
+           DISPLAY '------------------'.
+           DISPLAY 'FIM DE PROCESSAMENTO'.
+           CLOSE RELATORIO-TABUADA.
