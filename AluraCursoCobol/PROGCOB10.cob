@@ -1,40 +1,244 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB10.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: RECEBER USUARIO E NIVEL (88)
-      *DATA = 10/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-USUARIO       PIC X(20)  VALUE SPACE.
-       77  WRK-NIVEL         PIC 9(02)  VALUE ZEROS.
-           88 ADM VALUE 01.
-           88 DIR VALUE 02.
-
-       PROCEDURE DIVISION.
-           DISPLAY 'USUARIO.. '
-           ACCEPT WRK-USUARIO.
-
-           DISPLAY 'NIVEL..'
-           ACCEPT WRK-NIVEL.
-
-           IF ADM
-               DISPLAY 'NIVEL - ADM '
-               ELSE
-                   IF DIR
-                       DISPLAY 'NIVEL DIRETOR'
-                   ELSE
-                       DISPLAY 'NAO AUTORIZADO'
-
-                  END-IF.
-
-
-
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB10.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: RECEBER USUARIO E NIVEL (88)
+      *DATA = 10/04/2021
+      *ALTERACAO = 08/08/2026 - TRILHA DE AUDITORIA DAS VERIFICACOES
+      *            DE NIVEL DE SEGURANCA
+      *ALTERACAO = 08/08/2026 - NIVEL OBTIDO DO CADASTRO DE USUARIOS
+      *            (ARQUIVO MESTRE) EM VEZ DE DIGITADO PELO OPERADOR
+      *ALTERACAO = 08/08/2026 - NOVOS NIVEIS SUPERVISOR E AUDITOR
+      *ALTERACAO = 09/08/2026 - MANUTENCAO DO CADASTRO DE USUARIOS
+      *            (INCLUIR/ALTERAR/EXCLUIR), REGRAVANDO O ARQUIVO
+      *            MESTRE; A CONSULTA DE NIVEL CONTINUA COMO ANTES
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS-MASTER ASSIGN TO "DATA/USERMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDITORIA-SEGURANCA ASSIGN TO "DATA/SEGAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USUARIOS-MASTER.
+       01  USR-REC.
+           05  USR-USUARIO       PIC X(20).
+           05  USR-NIVEL         PIC 9(02).
+
+       FD  AUDITORIA-SEGURANCA.
+       01  AUD-REC.
+           05  AUD-USUARIO       PIC X(20).
+           05  AUD-NIVEL         PIC 9(02).
+           05  AUD-RESULTADO     PIC X(14).
+           05  AUD-DATA-HORA     PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-USUARIO       PIC X(20)  VALUE SPACE.
+       77  WRK-NIVEL         PIC 9(02)  VALUE ZEROS.
+           88 ADM VALUE 01.
+           88 DIR VALUE 02.
+           88 SUPERVISOR VALUE 03.
+           88 AUDITOR VALUE 04.
+       77  WRK-EOF           PIC X      VALUE 'N'.
+           88  FIM-USUARIOS  VALUE 'Y'.
+       77  WRK-USR-QTD       PIC 9(03)  VALUE ZEROS.
+       77  WRK-USR-ACHADO    PIC X      VALUE 'N'.
+           88  USUARIO-ENCONTRADO VALUE 'Y'.
+       77  WRK-AUD-STATUS    PIC X(02)  VALUE '00'.
+       77  WRK-RESULTADO     PIC X(14)  VALUE SPACES.
+       77  WRK-DATA-HORA     PIC 9(08)  VALUE ZEROS.
+       77  WRK-OPERACAO      PIC X(01)  VALUE 'C'.
+           88  OPER-INCLUIR  VALUE 'I'.
+           88  OPER-ALTERAR  VALUE 'A'.
+           88  OPER-EXCLUIR  VALUE 'E'.
+           88  OPER-CONSULTA VALUE 'C'.
+       77  WRK-NIVEL-NOVO    PIC 9(02)  VALUE ZEROS.
+       77  WRK-SUB           PIC 9(03)  VALUE ZEROS.
+
+       01  WRK-TAB-USUARIOS.
+           05  WRK-USR-ITEM OCCURS 100 TIMES INDEXED BY WRK-USR-IDX.
+               10  WRK-USR-USUARIO  PIC X(20).
+               10  WRK-USR-NIVEL    PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT USUARIOS-MASTER.
+           READ USUARIOS-MASTER
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+           PERFORM UNTIL FIM-USUARIOS
+               ADD 1 TO WRK-USR-QTD
+               MOVE USR-USUARIO TO WRK-USR-USUARIO(WRK-USR-QTD)
+               MOVE USR-NIVEL   TO WRK-USR-NIVEL(WRK-USR-QTD)
+               READ USUARIOS-MASTER
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE USUARIOS-MASTER.
+
+           DISPLAY 'OPERACAO (C-CONSULTAR I-INCLUIR A-ALTERAR '
+               'E-EXCLUIR).. '
+           ACCEPT WRK-OPERACAO.
+
+           DISPLAY 'USUARIO.. '
+           ACCEPT WRK-USUARIO.
+
+       0200-PROCESSAR.
+           EVALUATE TRUE
+               WHEN OPER-INCLUIR
+                   PERFORM 0210-INCLUIR-USUARIO
+               WHEN OPER-ALTERAR
+                   PERFORM 0220-ALTERAR-USUARIO
+               WHEN OPER-EXCLUIR
+                   PERFORM 0230-EXCLUIR-USUARIO
+               WHEN OTHER
+                   PERFORM 0240-CONSULTAR-USUARIO
+           END-EVALUATE.
+
+      ****************INCLUSAO DE USUARIO*********************
+       0210-INCLUIR-USUARIO.
+           PERFORM 0245-LOCALIZAR-USUARIO
+
+           IF USUARIO-ENCONTRADO
+               DISPLAY 'USUARIO JA CADASTRADO'
+           ELSE
+               IF WRK-USR-QTD >= 100
+                   DISPLAY 'ERRO: CADASTRO DE USUARIOS EXCEDE O '
+                       'LIMITE DE 100 REGISTROS'
+               ELSE
+                   DISPLAY 'NOVO NIVEL.. '
+                   ACCEPT WRK-NIVEL-NOVO
+                   ADD 1 TO WRK-USR-QTD
+                   MOVE WRK-USUARIO   TO WRK-USR-USUARIO(WRK-USR-QTD)
+                   MOVE WRK-NIVEL-NOVO TO WRK-USR-NIVEL(WRK-USR-QTD)
+                   PERFORM 0260-REGRAVAR-CADASTRO
+                   DISPLAY 'USUARIO INCLUIDO COM SUCESSO'
+               END-IF
+           END-IF.
+
+      ****************ALTERACAO DE NIVEL DO USUARIO************
+       0220-ALTERAR-USUARIO.
+           PERFORM 0245-LOCALIZAR-USUARIO
+
+           IF USUARIO-ENCONTRADO
+               DISPLAY 'NOVO NIVEL.. '
+               ACCEPT WRK-NIVEL-NOVO
+               MOVE WRK-NIVEL-NOVO TO WRK-USR-NIVEL(WRK-USR-IDX)
+               PERFORM 0260-REGRAVAR-CADASTRO
+               DISPLAY 'NIVEL ALTERADO COM SUCESSO'
+           ELSE
+               DISPLAY 'USUARIO NAO CADASTRADO'
+           END-IF.
+
+      ****************EXCLUSAO DE USUARIO**********************
+       0230-EXCLUIR-USUARIO.
+           PERFORM 0245-LOCALIZAR-USUARIO
+
+           IF USUARIO-ENCONTRADO
+               PERFORM VARYING WRK-SUB FROM WRK-USR-IDX BY 1
+                   UNTIL WRK-SUB >= WRK-USR-QTD
+                   MOVE WRK-USR-ITEM(WRK-SUB + 1) TO
+                       WRK-USR-ITEM(WRK-SUB)
+               END-PERFORM
+               SUBTRACT 1 FROM WRK-USR-QTD
+               PERFORM 0260-REGRAVAR-CADASTRO
+               DISPLAY 'USUARIO EXCLUIDO COM SUCESSO'
+           ELSE
+               DISPLAY 'USUARIO NAO CADASTRADO'
+           END-IF.
+
+      ****************LOCALIZACAO DO USUARIO NA TABELA*********
+       0245-LOCALIZAR-USUARIO.
+           SET WRK-USR-IDX TO 1
+           MOVE 'N' TO WRK-USR-ACHADO
+
+           SEARCH WRK-USR-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-USR-USUARIO(WRK-USR-IDX) = WRK-USUARIO
+                   SET USUARIO-ENCONTRADO TO TRUE
+           END-SEARCH.
+
+      ****************REGRAVACAO DO ARQUIVO MESTRE*************
+       0260-REGRAVAR-CADASTRO.
+           OPEN OUTPUT USUARIOS-MASTER
+
+           PERFORM VARYING WRK-SUB FROM 1 BY 1
+                   UNTIL WRK-SUB > WRK-USR-QTD
+               MOVE WRK-USR-USUARIO(WRK-SUB) TO USR-USUARIO
+               MOVE WRK-USR-NIVEL(WRK-SUB)   TO USR-NIVEL
+               WRITE USR-REC
+           END-PERFORM.
+
+           CLOSE USUARIOS-MASTER.
+
+      ****************CONSULTA DE NIVEL DO USUARIO*************
+       0240-CONSULTAR-USUARIO.
+           PERFORM 0245-LOCALIZAR-USUARIO
+
+           IF NOT USUARIO-ENCONTRADO
+               DISPLAY 'USUARIO NAO CADASTRADO'
+               MOVE ZEROS TO WRK-NIVEL
+               MOVE 'NAO AUTORIZADO' TO WRK-RESULTADO
+           ELSE
+               MOVE WRK-USR-NIVEL(WRK-USR-IDX) TO WRK-NIVEL
+           END-IF.
+
+           IF USUARIO-ENCONTRADO
+               IF ADM
+                   DISPLAY 'NIVEL - ADM '
+                   MOVE 'AUTORIZADO' TO WRK-RESULTADO
+                   ELSE
+                       IF DIR
+                           DISPLAY 'NIVEL DIRETOR'
+                           MOVE 'AUTORIZADO' TO WRK-RESULTADO
+                       ELSE
+                           IF SUPERVISOR
+                               DISPLAY 'NIVEL SUPERVISOR'
+                               MOVE 'AUTORIZADO' TO WRK-RESULTADO
+                           ELSE
+                               IF AUDITOR
+                                   DISPLAY 'NIVEL AUDITOR'
+                                   MOVE 'AUTORIZADO' TO WRK-RESULTADO
+                               ELSE
+                                   DISPLAY 'NAO AUTORIZADO'
+                                   MOVE 'NAO AUTORIZADO' TO
+                                       WRK-RESULTADO
+                               END-IF
+                           END-IF
+                      END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 0250-GRAVAR-AUDITORIA.
+
+       0250-GRAVAR-AUDITORIA.
+           ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+
+           OPEN EXTEND AUDITORIA-SEGURANCA
+           IF WRK-AUD-STATUS NOT = '00'
+               OPEN OUTPUT AUDITORIA-SEGURANCA
+           END-IF.
+
+           MOVE WRK-USUARIO   TO AUD-USUARIO
+           MOVE WRK-NIVEL     TO AUD-NIVEL
+           MOVE WRK-RESULTADO TO AUD-RESULTADO
+           MOVE WRK-DATA-HORA TO AUD-DATA-HORA
+           WRITE AUD-REC.
+           CLOSE AUDITORIA-SEGURANCA.
