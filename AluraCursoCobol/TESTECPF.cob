@@ -1,27 +1,220 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TESTECPF.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: RECEBER CPF
-      *          IMPRIMIR FORMATADO.
-      *DATA = 10/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-CPF        PIC X(11)            VALUES ZEROS.
-       77  WRK-CPF-ED     PIC ZZZ.ZZZ.ZZZ/ZZ      VALUES ZEROS.
-       PROCEDURE DIVISION.
-
-           ACCEPT WRK-CPF FROM CONSOLE.
-
-      ********* MOSTRA DADOS *******************************
-
-           MOVE WRK-CPF TO WRK-CPF-ED.
-           DISPLAY 'CPF: ' WRK-CPF-ED.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTECPF.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: RECEBER CPF
+      *          IMPRIMIR FORMATADO.
+      *DATA = 10/04/2021
+      *ALTERACAO = 08/08/2026 - VALIDACAO DOS DIGITOS VERIFICADORES
+      *            DO CPF (MODULO 11)
+      *ALTERACAO = 08/08/2026 - VALIDACAO EM LOTE A PARTIR DE ARQUIVO
+      *            DE CPFS, COM RELATORIO DE SITUACAO
+      *ALTERACAO = 08/08/2026 - CONFERENCIA DE CPF JA CADASTRADO NO
+      *            ARQUIVO MESTRE DE CLIENTES (DUPLICIDADE)
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-LOTE ASSIGN TO "DATA/CPFLOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CLIENTE-MASTER ASSIGN TO "DATA/CLIMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELATORIO-CPF ASSIGN TO "DATA/CPFREL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPF-LOTE.
+       01  CPF-LOTE-REC.
+           05  CPF-LOTE-NUMERO    PIC 9(11).
+
+       FD  CLIENTE-MASTER.
+       01  CLI-REC.
+           05  CLI-PRIMEIRO-NOME  PIC X(10).
+           05  CLI-ULTIMO-NOME    PIC X(10).
+           05  CLI-CPF            PIC 9(11).
+
+       FD  RELATORIO-CPF.
+       01  REL-CPF-REC.
+           05  REL-CPF-ED         PIC ZZZ.ZZZ.ZZZ/ZZ .
+           05  FILLER             PIC X(03).
+           05  REL-CPF-SITUACAO   PIC X(09).
+           05  FILLER             PIC X(03).
+           05  REL-CPF-DUPLIC     PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-CLI-EOF         PIC X         VALUE 'N'.
+           88  FIM-CLIENTES    VALUE 'Y'.
+       77  WRK-CLI-QTD         PIC 9(04)     VALUE ZEROS.
+
+       01  WRK-TAB-CLIENTES.
+           05  WRK-CLI-ITEM OCCURS 500 TIMES INDEXED BY WRK-CLI-IDX.
+               10  WRK-CLI-CPF        PIC 9(11).
+
+       77  WRK-CPF-DUPLIC     PIC X(09)     VALUE SPACES.
+           88  CPF-DUPLICADO  VALUE 'DUPLICADO'.
+       01  WRK-CPF        PIC 9(11)            VALUE ZEROS.
+       01  WRK-CPF-DIGITOS REDEFINES WRK-CPF.
+           05  WRK-CPF-DIG        PIC 9(01) OCCURS 11 TIMES.
+       77  WRK-CPF-ED     PIC ZZZ.ZZZ.ZZZ/ZZ      VALUES ZEROS.
+
+       77  WRK-SOMA           PIC 9(04)     VALUE ZEROS.
+       77  WRK-PRODUTO        PIC 9(05)     VALUE ZEROS.
+       77  WRK-QUOCIENTE      PIC 9(04)     VALUE ZEROS.
+       77  WRK-RESTO          PIC 9(02)     VALUE ZEROS.
+       77  WRK-DV1-CALC       PIC 9(01)     VALUE ZEROS.
+       77  WRK-DV2-CALC       PIC 9(01)     VALUE ZEROS.
+       77  WRK-PESO           PIC 9(02)     VALUE ZEROS.
+       77  WRK-IDX            PIC 9(02)     VALUE ZEROS.
+       77  WRK-CPF-STATUS     PIC X(09)     VALUE SPACES.
+           88  CPF-VALIDO     VALUE 'VALIDO'.
+           88  CPF-INVALIDO   VALUE 'INVALIDO'.
+
+       77  WRK-EOF            PIC X         VALUE 'N'.
+           88  FIM-LOTE       VALUE 'Y'.
+       77  WRK-QTD-TOTAL      PIC 9(05)     VALUE ZEROS.
+       77  WRK-QTD-VALIDOS    PIC 9(05)     VALUE ZEROS.
+       77  WRK-QTD-INVALIDOS  PIC 9(05)     VALUE ZEROS.
+       77  WRK-QTD-DUPLIC     PIC 9(05)     VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+
+       0100-INICIALIZAR.
+           OPEN INPUT CLIENTE-MASTER.
+           READ CLIENTE-MASTER
+               AT END MOVE 'Y' TO WRK-CLI-EOF
+           END-READ.
+
+           PERFORM UNTIL FIM-CLIENTES
+               IF WRK-CLI-QTD >= 500
+                   DISPLAY 'ERRO: CADASTRO DE CLIENTES EXCEDE O LIMITE '
+                       'DE 500 REGISTROS - PROCESSAMENTO ABORTADO'
+                   STOP RUN
+               END-IF
+               ADD 1 TO WRK-CLI-QTD
+               MOVE CLI-CPF TO WRK-CLI-CPF(WRK-CLI-QTD)
+               READ CLIENTE-MASTER
+                   AT END MOVE 'Y' TO WRK-CLI-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE CLIENTE-MASTER.
+
+           OPEN INPUT CPF-LOTE.
+           OPEN OUTPUT RELATORIO-CPF.
+
+           READ CPF-LOTE
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+
+
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-LOTE
+               MOVE CPF-LOTE-NUMERO TO WRK-CPF
+               ADD 1 TO WRK-QTD-TOTAL
+
+               PERFORM 0250-VALIDAR-CPF
+               PERFORM 0255-VERIFICAR-DUPLICIDADE
+               PERFORM 0260-GRAVAR-DETALHE
+
+               READ CPF-LOTE
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+
+
+
+       0250-VALIDAR-CPF.
+      ********* CALCULA O 1O DIGITO VERIFICADOR (PESOS 10 A 2) ****
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 10 TO WRK-PESO.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 9
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   (WRK-CPF-DIG(WRK-IDX) * WRK-PESO)
+               SUBTRACT 1 FROM WRK-PESO
+           END-PERFORM.
+
+           COMPUTE WRK-PRODUTO = WRK-SOMA * 10.
+           DIVIDE WRK-PRODUTO BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO > 9
+               MOVE 0 TO WRK-DV1-CALC
+           ELSE
+               MOVE WRK-RESTO TO WRK-DV1-CALC
+           END-IF.
+
+      ********* CALCULA O 2O DIGITO VERIFICADOR (PESOS 11 A 2) ****
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 11 TO WRK-PESO.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 9
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   (WRK-CPF-DIG(WRK-IDX) * WRK-PESO)
+               SUBTRACT 1 FROM WRK-PESO
+           END-PERFORM.
+           COMPUTE WRK-SOMA = WRK-SOMA + (WRK-DV1-CALC * 2).
+
+           COMPUTE WRK-PRODUTO = WRK-SOMA * 10.
+           DIVIDE WRK-PRODUTO BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO > 9
+               MOVE 0 TO WRK-DV2-CALC
+           ELSE
+               MOVE WRK-RESTO TO WRK-DV2-CALC
+           END-IF.
+
+           IF WRK-DV1-CALC = WRK-CPF-DIG(10)
+              AND WRK-DV2-CALC = WRK-CPF-DIG(11)
+               SET CPF-VALIDO TO TRUE
+               ADD 1 TO WRK-QTD-VALIDOS
+           ELSE
+               SET CPF-INVALIDO TO TRUE
+               ADD 1 TO WRK-QTD-INVALIDOS
+           END-IF.
+
+
+
+       0255-VERIFICAR-DUPLICIDADE.
+           MOVE SPACES TO WRK-CPF-DUPLIC.
+           SET WRK-CLI-IDX TO 1
+
+           SEARCH WRK-CLI-ITEM
+               AT END CONTINUE
+               WHEN WRK-CLI-CPF(WRK-CLI-IDX) = WRK-CPF
+                   SET CPF-DUPLICADO TO TRUE
+                   ADD 1 TO WRK-QTD-DUPLIC
+           END-SEARCH.
+
+
+
+       0260-GRAVAR-DETALHE.
+           MOVE SPACES           TO REL-CPF-REC.
+           MOVE WRK-CPF          TO WRK-CPF-ED REL-CPF-ED.
+           MOVE WRK-CPF-STATUS   TO REL-CPF-SITUACAO.
+           MOVE WRK-CPF-DUPLIC   TO REL-CPF-DUPLIC.
+           WRITE REL-CPF-REC.
+           DISPLAY 'CPF: ' WRK-CPF-ED ' SITUACAO: ' WRK-CPF-STATUS
+               ' ' WRK-CPF-DUPLIC.
+
+
+
+       0300-FINALIZAR.
+           DISPLAY '------------------'.
+           DISPLAY 'TOTAL DE CPFS PROCESSADOS: ' WRK-QTD-TOTAL.
+           DISPLAY 'CPFS VALIDOS..............: ' WRK-QTD-VALIDOS.
+           DISPLAY 'CPFS INVALIDOS.............: ' WRK-QTD-INVALIDOS.
+           DISPLAY 'CPFS JA CADASTRADOS........: ' WRK-QTD-DUPLIC.
+           DISPLAY 'FIM DE PROCESSAMENTO'.
+           CLOSE CPF-LOTE RELATORIO-CPF.
