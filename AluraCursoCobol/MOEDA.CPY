@@ -0,0 +1,8 @@
+      *AREA DE COMENTARIOS - REMARKS
+      *OBJETIVO: LAYOUT COMPARTILHADO DO PARAMETRO DE MOEDA, CARREGADO
+      *          DE DATA/MOEDA.DAT POR PROGRAMAS QUE IMPRIMEM VALORES
+      *          MONETARIOS (PRGCOB04, EXE02, PRGCOB09)
+      *DATA = 09/08/2026
+       01  WRK-MOEDA.
+           05  WRK-MOEDA-CODIGO      PIC X(03).
+           05  WRK-MOEDA-SIMBOLO     PIC X(03).
