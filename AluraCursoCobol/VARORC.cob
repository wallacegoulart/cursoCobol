@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VARORC.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: RELATORIO DE VARIACAO ORCADO X REALIZADO POR CONTA,
+      *          A PARTIR DA LOGICA DE SUBTRACAO COM SINAL DO PRGCOB06
+      *DATA = 08/08/2026
+      *ALTERACAO = 08/08/2026 - SINALIZACAO DE VARIACOES ACIMA DO
+      *            LIMITE TOLERADO, GRAVADAS EM ARQUIVO DE EXCECOES,
+      *            E PROTECAO CONTRA ESTOURO DA SUBTRACAO (ON SIZE
+      *            ERROR)
+      *ALTERACAO = 09/08/2026 - TOTAIS DE CONTROLE DE FIM DE JOB
+      *            (REGISTROS LIDOS, PROCESSADOS E VARIACAO TOTAL)
+      *ALTERACAO = 09/08/2026 - WRK-VARIANCIA REDIMENSIONADO PARA O
+      *            TETO DE MATERIALIDADE DA CONTA (999.999,99); UMA
+      *            VARIACAO ACIMA DISSO INDICA CADASTRO/LANCAMENTO
+      *            INCONSISTENTE E ACIONA O ON SIZE ERROR, EM VEZ DO
+      *            LIMITE DE TOLERANCIA DO DIA-A-DIA JA TRATADO EM
+      *            0250-VERIFICAR-LIMITE
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS-ORCAMENTO ASSIGN TO "DATA/ORCAMENTO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELATORIO-VARIANCIA ASSIGN TO "DATA/VARORCREL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCECOES-VARIANCIA ASSIGN TO "DATA/VARORCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAS-ORCAMENTO.
+       01  ORC-REC.
+           05  ORC-CONTA          PIC X(04).
+           05  ORC-DESCRICAO      PIC X(20).
+           05  ORC-ORCADO         PIC 9(09)V99.
+           05  ORC-REALIZADO      PIC 9(09)V99.
+
+       FD  RELATORIO-VARIANCIA.
+       01  REL-LINHA              PIC X(100).
+
+       FD  EXCECOES-VARIANCIA.
+       01  EXC-LINHA               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-EOF              PIC X        VALUE 'N'.
+           88  FIM-CONTAS       VALUE 'Y'.
+       77  WRK-VARIANCIA        PIC S9(06)V99 VALUE ZEROS.
+       77  WRK-VARIANCIA-ED     PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-ORCADO-ED        PIC $ZZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WRK-REALIZADO-ED     PIC $ZZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WRK-TOTAL-ORCADO     PIC 9(11)V99 VALUE ZEROS.
+       77  WRK-TOTAL-REALIZADO  PIC 9(11)V99 VALUE ZEROS.
+       77  WRK-TOTAL-VARIANCIA  PIC S9(11)V99 VALUE ZEROS.
+       77  WRK-TOTAL-VARIANCIA-ED PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-VARIANCIA-ESTOURO  PIC X       VALUE 'N'.
+           88  VARIANCIA-FORA-FAIXA VALUE 'S'.
+       77  WRK-LIMITE-VARIANCIA  PIC 9(09)V99 VALUE 1000,00.
+       77  WRK-VARIANCIA-ABS     PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-QTD-EXCECOES      PIC 9(05)   VALUE ZEROS.
+       77  WRK-CTL-LIDOS         PIC 9(05)   VALUE ZEROS.
+       77  WRK-CTL-PROCESSADOS   PIC 9(05)   VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT CONTAS-ORCAMENTO
+           OPEN OUTPUT RELATORIO-VARIANCIA
+           OPEN OUTPUT EXCECOES-VARIANCIA.
+
+           MOVE 'RELATORIO DE VARIACAO ORCADO X REALIZADO' TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE '=============================================' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE 'CONTAS COM VARIACAO ACIMA DO LIMITE TOLERADO' TO
+               EXC-LINHA.
+           WRITE EXC-LINHA.
+           MOVE '=============================================' TO
+               EXC-LINHA.
+           WRITE EXC-LINHA.
+
+           READ CONTAS-ORCAMENTO
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-CONTAS
+               ADD 1 TO WRK-CTL-LIDOS
+
+      *****************SUBTRACAO COM SINAL*********************
+               MOVE 'N' TO WRK-VARIANCIA-ESTOURO
+               SUBTRACT ORC-ORCADO FROM ORC-REALIZADO
+                   GIVING WRK-VARIANCIA
+                   ON SIZE ERROR
+                       SET VARIANCIA-FORA-FAIXA TO TRUE
+               END-SUBTRACT
+
+               MOVE ORC-ORCADO    TO WRK-ORCADO-ED
+               MOVE ORC-REALIZADO TO WRK-REALIZADO-ED
+
+               MOVE SPACES TO REL-LINHA
+               IF VARIANCIA-FORA-FAIXA
+                   STRING ORC-CONTA DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       ORC-DESCRICAO DELIMITED BY SIZE
+                       ' ORCADO: ' DELIMITED BY SIZE
+                       WRK-ORCADO-ED DELIMITED BY SIZE
+                       ' REALIZADO: ' DELIMITED BY SIZE
+                       WRK-REALIZADO-ED DELIMITED BY SIZE
+                       ' VARIACAO: ACIMA DO TETO DE MATERIALIDADE'
+                           DELIMITED BY SIZE
+                       INTO REL-LINHA
+                   END-STRING
+               ELSE
+                   MOVE WRK-VARIANCIA TO WRK-VARIANCIA-ED
+                   STRING ORC-CONTA DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       ORC-DESCRICAO DELIMITED BY SIZE
+                       ' ORCADO: ' DELIMITED BY SIZE
+                       WRK-ORCADO-ED DELIMITED BY SIZE
+                       ' REALIZADO: ' DELIMITED BY SIZE
+                       WRK-REALIZADO-ED DELIMITED BY SIZE
+                       ' VARIACAO: ' DELIMITED BY SIZE
+                       WRK-VARIANCIA-ED DELIMITED BY SIZE
+                       INTO REL-LINHA
+                   END-STRING
+               END-IF
+               WRITE REL-LINHA
+
+               IF NOT VARIANCIA-FORA-FAIXA
+                   PERFORM 0250-VERIFICAR-LIMITE
+                   ADD 1 TO WRK-CTL-PROCESSADOS
+                   ADD ORC-ORCADO    TO WRK-TOTAL-ORCADO
+                   ADD ORC-REALIZADO TO WRK-TOTAL-REALIZADO
+                   ADD WRK-VARIANCIA TO WRK-TOTAL-VARIANCIA
+               END-IF
+
+               READ CONTAS-ORCAMENTO
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+
+      *****************VERIFICACAO DO LIMITE DE VARIANCIA********
+       0250-VERIFICAR-LIMITE.
+           IF WRK-VARIANCIA < ZEROS
+               MULTIPLY WRK-VARIANCIA BY -1 GIVING WRK-VARIANCIA-ABS
+           ELSE
+               MOVE WRK-VARIANCIA TO WRK-VARIANCIA-ABS
+           END-IF.
+
+           IF WRK-VARIANCIA-ABS > WRK-LIMITE-VARIANCIA
+               ADD 1 TO WRK-QTD-EXCECOES
+               MOVE SPACES TO EXC-LINHA
+               STRING ORC-CONTA DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   ORC-DESCRICAO DELIMITED BY SIZE
+                   ' VARIACAO: ' DELIMITED BY SIZE
+                   WRK-VARIANCIA-ED DELIMITED BY SIZE
+                   ' LIMITE: ' DELIMITED BY SIZE
+                   WRK-LIMITE-VARIANCIA DELIMITED BY SIZE
+                   INTO EXC-LINHA
+               END-STRING
+               WRITE EXC-LINHA
+           END-IF.
+
+       0300-FINALIZAR.
+           MOVE WRK-TOTAL-VARIANCIA TO WRK-TOTAL-VARIANCIA-ED
+           MOVE '---------------------------------------------' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA
+           STRING 'VARIACAO TOTAL DO ORCAMENTO: ' DELIMITED BY SIZE
+               WRK-TOTAL-VARIANCIA-ED DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA.
+
+           MOVE '---------------------------------------------' TO
+               EXC-LINHA.
+           WRITE EXC-LINHA.
+           MOVE SPACES TO EXC-LINHA
+           STRING 'TOTAL DE CONTAS EM EXCECAO: ' DELIMITED BY SIZE
+               WRK-QTD-EXCECOES DELIMITED BY SIZE
+               INTO EXC-LINHA
+           END-STRING
+           WRITE EXC-LINHA.
+
+           CLOSE CONTAS-ORCAMENTO
+           CLOSE RELATORIO-VARIANCIA
+           CLOSE EXCECOES-VARIANCIA.
+
+           PERFORM 0360-EXIBIR-TOTAIS-CONTROLE.
+
+       0360-EXIBIR-TOTAIS-CONTROLE.
+           DISPLAY '========= TOTAIS DE CONTROLE DO JOB ========='.
+           DISPLAY 'REGISTROS LIDOS......: ' WRK-CTL-LIDOS.
+           DISPLAY 'REGISTROS PROCESSADOS: ' WRK-CTL-PROCESSADOS.
+           DISPLAY 'VARIACAO TOTAL........: ' WRK-TOTAL-VARIANCIA-ED.
+           DISPLAY '==============================================='.
