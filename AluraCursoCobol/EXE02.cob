@@ -1,67 +1,613 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXE02.
-
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NOME         PIC X(20)    VALUE SPACES.
-       77  WRK-ANO          PIC 9(04)    VALUE ZEROS.
-       77  WRK-SALARIO      PIC 9(09)V99 VALUE ZEROS.
-       77  WRK-RESUL        PIC 9(04)    VALUES ZEROS.
-       77  WRK-SALARIO-ED   PIC $ZZZ.ZZ9,99  VALUES ZEROS.
-       77  WRK-V            PIC 9(02)V99    VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-
-           DISPLAY 'NOME...'.
-           ACCEPT WRK-NOME.
-
-           DISPLAY 'ANO..'.
-           ACCEPT WRK-ANO.
-
-           DISPLAY 'SALARAIO..'
-           ACCEPT WRK-SALARIO.
-
-
-      **********CALCULO DO ANO******************
-           COMPUTE WRK-RESUL = (2021 - WRK-ANO).
-
-
-
-           EVALUATE WRK-RESUL
-
-               WHEN 0 THRU 1
-               DISPLAY 'AUMENTO DE 0%'  MOVE 0 TO WRK-V
-
-
-               WHEN 2 THRU 5
-               DISPLAY 'AUMENTO DE 5%' MOVE 0,05 TO WRK-V
-
-
-               WHEN 06 THRU 15
-               DISPLAY 'AUMENTO DE 10%' MOVE 0,1 TO WRK-V
-
-
-               WHEN 16 THRU 99
-               DISPLAY 'AUMENTO DE 15%' MOVE 0,15 TO WRK-V
-
-
-
-               END-EVALUATE.
-
-
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-           DISPLAY 'SALARIO ANTIGO: R' WRK-SALARIO-ED.
-
-           COMPUTE WRK-SALARIO = WRK-SALARIO + ( WRK-SALARIO* WRK-V).
-
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-           DISPLAY 'SALARIO NOVO: R' WRK-SALARIO-ED.
-           DISPLAY 'VARIAVEL ' WRK-V.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXE02.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: CALCULO DE AUMENTO SALARIAL
+      *DATA = 10/04/2021
+      *ALTERACAO = 08/08/2026 - PROCESSAMENTO EM LOTE A PARTIR DO
+      *            ARQUIVO MESTRE DE FUNCIONARIOS (EMPLOYEE-MASTER)
+      *ALTERACAO = 08/08/2026 - TRILHA DE AUDITORIA DOS AUMENTOS
+      *ALTERACAO = 08/08/2026 - CHECKPOINT/RESTART DO LOTE
+      *ALTERACAO = 08/08/2026 - LISTA DE ELEGIBILIDADE A PREMIO POR
+      *            TEMPO DE SERVICO (5, 10, 15, 20, 25 E 30 ANOS)
+      *ALTERACAO = 09/08/2026 - LANCAMENTO CONTABIL (GL) DO TOTAL DE
+      *            AUMENTO DA FOLHA PROCESSADA
+      *ALTERACAO = 09/08/2026 - SIMBOLO DE MOEDA EXTERNALIZADO PARA
+      *            PARAMETRO, EM VEZ DE LITERAL 'R' FIXO NO RELATORIO
+      *ALTERACAO = 09/08/2026 - FAIXAS DE PERCENTUAL DE AUMENTO POR
+      *            TEMPO DE SERVICO EXTERNALIZADAS PARA ARQUIVO, EM
+      *            VEZ DA EVALUATE COM LIMITES FIXOS
+      *ALTERACAO = 09/08/2026 - CALCULO DO DECIMO TERCEIRO SALARIO
+      *            SOBRE O SALARIO REAJUSTADO
+      *ALTERACAO = 09/08/2026 - DESCONTO PREVIDENCIARIO POR FAIXA E
+      *            CALCULO DO SALARIO LIQUIDO APOS O REAJUSTE
+      *ALTERACAO = 09/08/2026 - CONSULTA AO CALENDARIO DE FERIADOS
+      *            ANTES DE PROCESSAR: A FOLHA E RECUSADA SE A DATA
+      *            DE EXECUCAO CAIR EM UM FERIADO CADASTRADO
+      *ALTERACAO = 09/08/2026 - CONSULTA AO CALENDARIO MOVIDA PARA
+      *            ANTES DA ABERTURA DOS ARQUIVOS DE SAIDA, PARA QUE
+      *            UMA EXECUCAO RECUSADA POR FERIADO NAO TOQUE OS
+      *            ARQUIVOS; ARQUIVOS DE SAIDA LIGADOS AO CHECKPOINT
+      *            PASSAM A SER ABERTOS EM EXTEND (ACUMULANDO ENTRE
+      *            EXECUCOES), JA QUE CADA FUNCIONARIO SO E PROCESSADO
+      *            UMA UNICA VEZ NA VIDA DO LOTE
+      *ALTERACAO = 09/08/2026 - TEMPO DE SERVICO CALCULADO CONTRA A
+      *            DATA DE EXECUCAO DO LOTE (WRK-ANO-SISTEMA), EM VEZ
+      *            DE UM ANO-BASE FIXO NO PROGRAMA
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "DATA/EMPMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELATORIO-FOLHA ASSIGN TO "DATA/EXE02REL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-REL-STATUS.
+
+           SELECT AUDITORIA-AUMENTO ASSIGN TO "DATA/EXE02AUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUD-STATUS.
+
+           SELECT EXCECOES-FUNCIONARIO ASSIGN TO "DATA/EXE02EXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXC-STATUS.
+
+           SELECT CHECKPOINT-EXE02 ASSIGN TO "DATA/EXE02CKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKP-STATUS.
+
+           SELECT ELEGIVEIS-BENEFICIO ASSIGN TO "DATA/EXE02BEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BEN-STATUS.
+
+           SELECT LANCAMENTO-CONTABIL ASSIGN TO "DATA/EXE02GL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GL-STATUS.
+
+           SELECT PARAMETRO-MOEDA ASSIGN TO "DATA/MOEDA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TABELA-FAIXAS-AUMENTO ASSIGN TO "DATA/EXE02FAIXA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DECIMO-TERCEIRO ASSIGN TO "DATA/EXE0213.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-DEC-STATUS.
+
+           SELECT TABELA-FAIXAS-DESCONTO ASSIGN TO "DATA/EXE02INSS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SALARIO-LIQUIDO ASSIGN TO "DATA/EXE02LIQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LIQ-STATUS.
+
+           SELECT CALENDARIO-FERIADOS ASSIGN TO "DATA/FERIADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMP-REC.
+           05  EMP-NUMERO       PIC 9(06).
+           05  EMP-NOME         PIC X(20).
+           05  EMP-ANO          PIC 9(04).
+           05  EMP-SALARIO      PIC 9(09)V99.
+
+       FD  RELATORIO-FOLHA.
+       01  REL-LINHA            PIC X(80).
+
+       FD  AUDITORIA-AUMENTO.
+       01  AUD-REC.
+           05  AUD-NOME         PIC X(20).
+           05  AUD-ANOS-SERVICO PIC 9(04).
+           05  AUD-PERCENTUAL   PIC Z9,99.
+           05  AUD-SALARIO-ANT  PIC $ZZZ.ZZ9,99.
+           05  AUD-SALARIO-NOVO PIC $ZZZ.ZZ9,99.
+           05  AUD-DATA-EXEC    PIC 9(08).
+
+       FD  EXCECOES-FUNCIONARIO.
+       01  EXC-REC.
+           05  EXC-NOME         PIC X(20).
+           05  EXC-ANO          PIC 9(04).
+           05  EXC-SALARIO      PIC 9(09)V99.
+           05  EXC-MOTIVO       PIC X(32).
+
+       FD  CHECKPOINT-EXE02.
+       01  CKP-REC.
+           05  CKP-ULTIMO-PROCESSADO  PIC 9(06).
+
+       FD  ELEGIVEIS-BENEFICIO.
+       01  BEN-REC.
+           05  BEN-NOME           PIC X(20).
+           05  BEN-ANOS-SERVICO   PIC 9(04).
+           05  BEN-DATA-EXEC      PIC 9(08).
+
+       FD  LANCAMENTO-CONTABIL.
+       01  GL-REC.
+           05  GL-CONTA-DEBITO    PIC X(10).
+           05  GL-CONTA-CREDITO   PIC X(10).
+           05  GL-HISTORICO       PIC X(30).
+           05  GL-VALOR           PIC 9(11)V99.
+           05  GL-DATA-EXEC       PIC 9(08).
+
+       FD  PARAMETRO-MOEDA.
+       01  MOEDA-REC.
+           05  MOEDA-CODIGO       PIC X(03).
+           05  MOEDA-SIMBOLO      PIC X(03).
+
+       FD  TABELA-FAIXAS-AUMENTO.
+       01  FAIXA-REC.
+           05  FAIXA-ANO-INI      PIC 9(02).
+           05  FAIXA-ANO-FIM      PIC 9(02).
+           05  FAIXA-PERCENTUAL   PIC 9(02)V99.
+
+       FD  DECIMO-TERCEIRO.
+       01  DEC-REC.
+           05  DEC-NOME              PIC X(20).
+           05  DEC-MESES-TRABALHADOS PIC 9(02).
+           05  DEC-VALOR             PIC 9(09)V99.
+           05  DEC-DATA-EXEC         PIC 9(08).
+
+       FD  TABELA-FAIXAS-DESCONTO.
+       01  DESC-FAIXA-REC.
+           05  DESC-FAIXA-SAL-INI    PIC 9(09)V99.
+           05  DESC-FAIXA-SAL-FIM    PIC 9(09)V99.
+           05  DESC-FAIXA-PERCENTUAL PIC 9(02)V99.
+
+       FD  SALARIO-LIQUIDO.
+       01  LIQ-REC.
+           05  LIQ-NOME              PIC X(20).
+           05  LIQ-SALARIO-BRUTO     PIC 9(09)V99.
+           05  LIQ-DESCONTO          PIC 9(09)V99.
+           05  LIQ-SALARIO-LIQUIDO   PIC 9(09)V99.
+           05  LIQ-DATA-EXEC         PIC 9(08).
+
+       FD  CALENDARIO-FERIADOS.
+       01  FER-REC.
+           05  FER-MES          PIC 9(02).
+           05  FER-DIA          PIC 9(02).
+           05  FER-DESCRICAO    PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       COPY "MOEDA.CPY".
+
+       77  WRK-NOME            PIC X(20)    VALUE SPACES.
+       77  WRK-ANO             PIC 9(04)    VALUE ZEROS.
+       77  WRK-SALARIO         PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-SALARIO-ANT     PIC 9(09)V99 VALUE ZEROS.
+       77  WRK-RESUL           PIC 9(04)    VALUES ZEROS.
+       77  WRK-SALARIO-ED      PIC ZZZ.ZZ9,99  VALUES ZEROS.
+       77  WRK-SALARIO-ANT-ED  PIC ZZZ.ZZ9,99  VALUES ZEROS.
+       77  WRK-V               PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-EOF             PIC X        VALUE 'N'.
+           88  FIM-ARQUIVO     VALUE 'Y'.
+       77  WRK-DATA-EXEC       PIC 9(08)    VALUE ZEROS.
+       77  WRK-PERCENTUAL      PIC Z9,99    VALUE ZEROS.
+       77  WRK-ANO-SISTEMA     PIC 9(04)    VALUE ZEROS.
+       77  WRK-REGISTRO-VALIDO PIC X        VALUE 'S'.
+           88  REGISTRO-OK     VALUE 'S'.
+           88  REGISTRO-INVALIDO VALUE 'N'.
+       77  WRK-MOTIVO          PIC X(32)    VALUE SPACES.
+       77  WRK-CKP-STATUS      PIC X(02)    VALUE '00'.
+       77  WRK-REL-STATUS      PIC X(02)    VALUE '00'.
+       77  WRK-AUD-STATUS      PIC X(02)    VALUE '00'.
+       77  WRK-EXC-STATUS      PIC X(02)    VALUE '00'.
+       77  WRK-BEN-STATUS      PIC X(02)    VALUE '00'.
+       77  WRK-GL-STATUS       PIC X(02)    VALUE '00'.
+       77  WRK-DEC-STATUS      PIC X(02)    VALUE '00'.
+       77  WRK-LIQ-STATUS      PIC X(02)    VALUE '00'.
+       77  WRK-ULTIMO-PROCESSADO PIC 9(06)  VALUE ZEROS.
+       77  WRK-CONTADOR-CKP    PIC 9(03)    VALUE ZEROS.
+       77  WRK-INTERVALO-CKP   PIC 9(03)    VALUE 5.
+
+       01  WRK-TAB-MARCOS-BENEFICIO VALUE '05101520253000000000'.
+           05  WRK-MARCO-BENEFICIO PIC 9(02) OCCURS 10 TIMES.
+       77  WRK-MARCO-IDX       PIC 9(02)    VALUE ZEROS.
+
+       77  WRK-TOTAL-AUMENTO   PIC 9(11)V99 VALUE ZEROS.
+       77  WRK-CONTA-DEBITO    PIC X(10)    VALUE '5100-DESP'.
+       77  WRK-CONTA-CREDITO   PIC X(10)    VALUE '2100-FOPG'.
+
+       77  WRK-FAIXA-EOF       PIC X        VALUE 'N'.
+           88  FIM-FAIXAS      VALUE 'Y'.
+       77  WRK-FAIXA-QTD       PIC 9(02)    VALUE ZEROS.
+
+       01  WRK-TAB-FAIXAS VALUE ZEROS.
+           05  WRK-FAIXA-ITEM OCCURS 10 TIMES INDEXED BY WRK-FAIXA-IDX.
+               10  WRK-FAIXA-ANO-INI    PIC 9(02).
+               10  WRK-FAIXA-ANO-FIM    PIC 9(02).
+               10  WRK-FAIXA-PERCENTUAL PIC 9(02)V99.
+
+       77  WRK-MESES-TRABALHADOS PIC 9(02)    VALUE 12.
+       77  WRK-VALOR-DECIMO      PIC 9(09)V99 VALUE ZEROS.
+
+       77  WRK-DESC-FAIXA-EOF    PIC X        VALUE 'N'.
+           88  FIM-FAIXAS-DESCONTO VALUE 'Y'.
+       77  WRK-DESC-FAIXA-QTD    PIC 9(02)    VALUE ZEROS.
+
+       01  WRK-TAB-FAIXAS-DESCONTO VALUE ZEROS.
+           05  WRK-DESC-FAIXA-ITEM OCCURS 10 TIMES
+                   INDEXED BY WRK-DESC-FAIXA-IDX.
+               10  WRK-DESC-FAIXA-SAL-INI    PIC 9(09)V99.
+               10  WRK-DESC-FAIXA-SAL-FIM    PIC 9(09)V99.
+               10  WRK-DESC-FAIXA-PERCENTUAL PIC 9(02)V99.
+
+       77  WRK-PERCENTUAL-DESCONTO PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-VALOR-DESCONTO      PIC 9(09)V99    VALUE ZEROS.
+       77  WRK-SALARIO-LIQUIDO     PIC 9(09)V99    VALUE ZEROS.
+
+       77  WRK-FER-EOF          PIC X        VALUE 'N'.
+           88  FIM-FERIADOS     VALUE 'Y'.
+       77  WRK-FER-QTD          PIC 9(02)    VALUE ZEROS.
+       77  WRK-MES-EXEC         PIC 9(02)    VALUE ZEROS.
+       77  WRK-DIA-EXEC         PIC 9(02)    VALUE ZEROS.
+
+       01  WRK-TAB-FERIADOS VALUE ZEROS.
+           05  WRK-FER-ITEM OCCURS 50 TIMES INDEXED BY WRK-FER-IDX.
+               10  WRK-FER-MES       PIC 9(02).
+               10  WRK-FER-DIA       PIC 9(02).
+               10  WRK-FER-DESCRICAO PIC X(30).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           PERFORM 0180-CARREGAR-FERIADOS.
+
+           ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-EXEC(1:4) TO WRK-ANO-SISTEMA.
+           MOVE WRK-DATA-EXEC(5:2) TO WRK-MES-EXEC.
+           MOVE WRK-DATA-EXEC(7:2) TO WRK-DIA-EXEC.
+
+           PERFORM 0185-VERIFICAR-FERIADO-EXECUCAO.
+
+           OPEN INPUT EMPLOYEE-MASTER
+           PERFORM 0190-ABRIR-ARQUIVOS-SAIDA.
+
+           PERFORM 0150-CARREGAR-MOEDA.
+           PERFORM 0160-CARREGAR-FAIXAS-AUMENTO.
+           PERFORM 0170-CARREGAR-FAIXAS-DESCONTO.
+
+           OPEN INPUT CHECKPOINT-EXE02
+           IF WRK-CKP-STATUS = '00'
+               READ CHECKPOINT-EXE02
+                   AT END CONTINUE
+               END-READ
+               MOVE CKP-ULTIMO-PROCESSADO TO WRK-ULTIMO-PROCESSADO
+               CLOSE CHECKPOINT-EXE02
+               DISPLAY 'RETOMA APOS FUNC ' WRK-ULTIMO-PROCESSADO
+           END-IF.
+
+           MOVE 'FOLHA DE AUMENTO SALARIAL' TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE '=============================================' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+
+           READ EMPLOYEE-MASTER
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+       0150-CARREGAR-MOEDA.
+           MOVE 'BRL' TO WRK-MOEDA-CODIGO
+           MOVE 'R$'  TO WRK-MOEDA-SIMBOLO
+
+           OPEN INPUT PARAMETRO-MOEDA
+           READ PARAMETRO-MOEDA
+               AT END CONTINUE
+               NOT AT END
+                   MOVE MOEDA-CODIGO  TO WRK-MOEDA-CODIGO
+                   MOVE MOEDA-SIMBOLO TO WRK-MOEDA-SIMBOLO
+           END-READ
+           CLOSE PARAMETRO-MOEDA.
+
+       0160-CARREGAR-FAIXAS-AUMENTO.
+           OPEN INPUT TABELA-FAIXAS-AUMENTO
+           READ TABELA-FAIXAS-AUMENTO
+               AT END MOVE 'Y' TO WRK-FAIXA-EOF
+           END-READ
+
+           PERFORM UNTIL FIM-FAIXAS
+               ADD 1 TO WRK-FAIXA-QTD
+               MOVE FAIXA-ANO-INI    TO WRK-FAIXA-ANO-INI(WRK-FAIXA-QTD)
+               MOVE FAIXA-ANO-FIM    TO WRK-FAIXA-ANO-FIM(WRK-FAIXA-QTD)
+               MOVE FAIXA-PERCENTUAL TO
+                   WRK-FAIXA-PERCENTUAL(WRK-FAIXA-QTD)
+               READ TABELA-FAIXAS-AUMENTO
+                   AT END MOVE 'Y' TO WRK-FAIXA-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE TABELA-FAIXAS-AUMENTO.
+
+       0170-CARREGAR-FAIXAS-DESCONTO.
+           OPEN INPUT TABELA-FAIXAS-DESCONTO
+           READ TABELA-FAIXAS-DESCONTO
+               AT END MOVE 'Y' TO WRK-DESC-FAIXA-EOF
+           END-READ
+
+           PERFORM UNTIL FIM-FAIXAS-DESCONTO
+               ADD 1 TO WRK-DESC-FAIXA-QTD
+               MOVE DESC-FAIXA-SAL-INI TO
+                   WRK-DESC-FAIXA-SAL-INI(WRK-DESC-FAIXA-QTD)
+               MOVE DESC-FAIXA-SAL-FIM TO
+                   WRK-DESC-FAIXA-SAL-FIM(WRK-DESC-FAIXA-QTD)
+               MOVE DESC-FAIXA-PERCENTUAL TO
+                   WRK-DESC-FAIXA-PERCENTUAL(WRK-DESC-FAIXA-QTD)
+               READ TABELA-FAIXAS-DESCONTO
+                   AT END MOVE 'Y' TO WRK-DESC-FAIXA-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE TABELA-FAIXAS-DESCONTO.
+
+       0180-CARREGAR-FERIADOS.
+           OPEN INPUT CALENDARIO-FERIADOS
+           READ CALENDARIO-FERIADOS
+               AT END MOVE 'Y' TO WRK-FER-EOF
+           END-READ
+
+           PERFORM UNTIL FIM-FERIADOS
+               ADD 1 TO WRK-FER-QTD
+               MOVE FER-MES       TO WRK-FER-MES(WRK-FER-QTD)
+               MOVE FER-DIA       TO WRK-FER-DIA(WRK-FER-QTD)
+               MOVE FER-DESCRICAO TO WRK-FER-DESCRICAO(WRK-FER-QTD)
+               READ CALENDARIO-FERIADOS
+                   AT END MOVE 'Y' TO WRK-FER-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE CALENDARIO-FERIADOS.
+
+       0190-ABRIR-ARQUIVOS-SAIDA.
+           OPEN EXTEND RELATORIO-FOLHA
+           IF WRK-REL-STATUS NOT = '00'
+               OPEN OUTPUT RELATORIO-FOLHA
+           END-IF.
+
+           OPEN EXTEND AUDITORIA-AUMENTO
+           IF WRK-AUD-STATUS NOT = '00'
+               OPEN OUTPUT AUDITORIA-AUMENTO
+           END-IF.
+
+           OPEN EXTEND EXCECOES-FUNCIONARIO
+           IF WRK-EXC-STATUS NOT = '00'
+               OPEN OUTPUT EXCECOES-FUNCIONARIO
+           END-IF.
+
+           OPEN EXTEND ELEGIVEIS-BENEFICIO
+           IF WRK-BEN-STATUS NOT = '00'
+               OPEN OUTPUT ELEGIVEIS-BENEFICIO
+           END-IF.
+
+           OPEN EXTEND LANCAMENTO-CONTABIL
+           IF WRK-GL-STATUS NOT = '00'
+               OPEN OUTPUT LANCAMENTO-CONTABIL
+           END-IF.
+
+           OPEN EXTEND DECIMO-TERCEIRO
+           IF WRK-DEC-STATUS NOT = '00'
+               OPEN OUTPUT DECIMO-TERCEIRO
+           END-IF.
+
+           OPEN EXTEND SALARIO-LIQUIDO
+           IF WRK-LIQ-STATUS NOT = '00'
+               OPEN OUTPUT SALARIO-LIQUIDO
+           END-IF.
+
+       0185-VERIFICAR-FERIADO-EXECUCAO.
+           SET WRK-FER-IDX TO 1
+
+           SEARCH WRK-FER-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-FER-MES(WRK-FER-IDX) = WRK-MES-EXEC
+                   AND WRK-FER-DIA(WRK-FER-IDX) = WRK-DIA-EXEC
+                   DISPLAY 'ERRO: DATA DE EXECUCAO E FERIADO ('
+                       WRK-FER-DESCRICAO(WRK-FER-IDX)
+                       ') - FOLHA NAO PROCESSADA, REAGENDE A EXECUCAO'
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+           END-SEARCH.
+
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-ARQUIVO
+
+               IF EMP-NUMERO > WRK-ULTIMO-PROCESSADO
+
+                   MOVE EMP-NOME    TO WRK-NOME
+                   MOVE EMP-ANO     TO WRK-ANO
+                   MOVE EMP-SALARIO TO WRK-SALARIO
+                   MOVE WRK-SALARIO TO WRK-SALARIO-ANT
+
+                   PERFORM 0250-VALIDAR-FUNCIONARIO
+
+                   IF REGISTRO-OK
+                       PERFORM 0260-CALCULAR-AUMENTO
+                   ELSE
+                       MOVE WRK-NOME    TO EXC-NOME
+                       MOVE WRK-ANO     TO EXC-ANO
+                       MOVE WRK-SALARIO TO EXC-SALARIO
+                       MOVE WRK-MOTIVO  TO EXC-MOTIVO
+                       WRITE EXC-REC
+                   END-IF
+
+                   MOVE EMP-NUMERO TO WRK-ULTIMO-PROCESSADO
+                   ADD 1 TO WRK-CONTADOR-CKP
+                   IF WRK-CONTADOR-CKP >= WRK-INTERVALO-CKP
+                       PERFORM 0270-GRAVAR-CHECKPOINT
+                       MOVE 0 TO WRK-CONTADOR-CKP
+                   END-IF
+               END-IF
+
+               READ EMPLOYEE-MASTER
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+
+           PERFORM 0270-GRAVAR-CHECKPOINT.
+
+       0270-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-EXE02
+           MOVE WRK-ULTIMO-PROCESSADO TO CKP-ULTIMO-PROCESSADO
+           WRITE CKP-REC
+           CLOSE CHECKPOINT-EXE02.
+
+       0250-VALIDAR-FUNCIONARIO.
+           SET REGISTRO-OK TO TRUE
+           MOVE SPACES TO WRK-MOTIVO
+
+           IF WRK-ANO < 1900 OR WRK-ANO > WRK-ANO-SISTEMA
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE 'ANO DE ADMISSAO INVALIDO' TO WRK-MOTIVO
+           END-IF
+
+           IF WRK-SALARIO <= 0
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE 'SALARIO DEVE SER MAIOR QUE ZERO' TO WRK-MOTIVO
+           END-IF.
+
+       0260-CALCULAR-AUMENTO.
+      **********CALCULO DO ANO******************
+               COMPUTE WRK-RESUL = (WRK-ANO-SISTEMA - WRK-ANO)
+
+               PERFORM 0255-LOCALIZAR-FAIXA-AUMENTO
+
+               COMPUTE WRK-PERCENTUAL = WRK-V * 100
+
+               PERFORM 0265-VERIFICAR-ELEGIBILIDADE-BENEFICIO
+
+               COMPUTE WRK-SALARIO =
+                   WRK-SALARIO + (WRK-SALARIO * WRK-V)
+
+               MOVE WRK-SALARIO-ANT TO WRK-SALARIO-ANT-ED
+               MOVE WRK-SALARIO     TO WRK-SALARIO-ED
+
+               STRING WRK-NOME DELIMITED BY SIZE
+                   ' ANTIGO: ' DELIMITED BY SIZE
+                   WRK-MOEDA-SIMBOLO DELIMITED BY SIZE
+                   WRK-SALARIO-ANT-ED DELIMITED BY SIZE
+                   ' NOVO: ' DELIMITED BY SIZE
+                   WRK-MOEDA-SIMBOLO DELIMITED BY SIZE
+                   WRK-SALARIO-ED DELIMITED BY SIZE
+                   INTO REL-LINHA
+               END-STRING
+               WRITE REL-LINHA
+
+               DISPLAY WRK-NOME ' SALARIO ANTIGO: ' WRK-MOEDA-SIMBOLO
+                   WRK-SALARIO-ANT-ED
+               DISPLAY WRK-NOME ' SALARIO NOVO: ' WRK-MOEDA-SIMBOLO
+                   WRK-SALARIO-ED
+
+               MOVE WRK-NOME          TO AUD-NOME
+               MOVE WRK-RESUL         TO AUD-ANOS-SERVICO
+               MOVE WRK-PERCENTUAL    TO AUD-PERCENTUAL
+               MOVE WRK-SALARIO-ANT-ED TO AUD-SALARIO-ANT
+               MOVE WRK-SALARIO-ED    TO AUD-SALARIO-NOVO
+               MOVE WRK-DATA-EXEC     TO AUD-DATA-EXEC
+               WRITE AUD-REC.
+
+               COMPUTE WRK-TOTAL-AUMENTO =
+                   WRK-TOTAL-AUMENTO + (WRK-SALARIO - WRK-SALARIO-ANT).
+
+               PERFORM 0280-CALCULAR-DECIMO-TERCEIRO.
+               PERFORM 0290-CALCULAR-SALARIO-LIQUIDO.
+
+       0255-LOCALIZAR-FAIXA-AUMENTO.
+           SET WRK-FAIXA-IDX TO 1
+           MOVE 0 TO WRK-V
+
+           SEARCH WRK-FAIXA-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-RESUL >= WRK-FAIXA-ANO-INI(WRK-FAIXA-IDX)
+                   AND WRK-RESUL <= WRK-FAIXA-ANO-FIM(WRK-FAIXA-IDX)
+                   MOVE WRK-FAIXA-PERCENTUAL(WRK-FAIXA-IDX) TO WRK-V
+           END-SEARCH.
+
+       0265-VERIFICAR-ELEGIBILIDADE-BENEFICIO.
+           PERFORM VARYING WRK-MARCO-IDX FROM 1 BY 1
+                   UNTIL WRK-MARCO-IDX > 10
+               IF WRK-MARCO-BENEFICIO(WRK-MARCO-IDX) > 0
+                   AND WRK-MARCO-BENEFICIO(WRK-MARCO-IDX) = WRK-RESUL
+                   MOVE WRK-NOME      TO BEN-NOME
+                   MOVE WRK-RESUL     TO BEN-ANOS-SERVICO
+                   MOVE WRK-DATA-EXEC TO BEN-DATA-EXEC
+                   WRITE BEN-REC
+               END-IF
+           END-PERFORM.
+
+      **********DECIMO TERCEIRO SALARIO**********
+      *SOBRE O SALARIO REAJUSTADO, 1/12 AVOS POR MES TRABALHADO NO
+      *ANO; SEM O MES DE ADMISSAO NO CADASTRO, ASSUME-SE ANO COMPLETO
+      *(12 MESES) PARA TODOS OS FUNCIONARIOS ATIVOS.
+       0280-CALCULAR-DECIMO-TERCEIRO.
+           MOVE 12 TO WRK-MESES-TRABALHADOS
+
+           COMPUTE WRK-VALOR-DECIMO ROUNDED =
+               (WRK-SALARIO / 12) * WRK-MESES-TRABALHADOS
+
+           MOVE WRK-NOME              TO DEC-NOME
+           MOVE WRK-MESES-TRABALHADOS TO DEC-MESES-TRABALHADOS
+           MOVE WRK-VALOR-DECIMO      TO DEC-VALOR
+           MOVE WRK-DATA-EXEC         TO DEC-DATA-EXEC
+           WRITE DEC-REC.
+
+      **********DESCONTO PREVIDENCIARIO E SALARIO LIQUIDO**********
+       0290-CALCULAR-SALARIO-LIQUIDO.
+           PERFORM 0295-LOCALIZAR-FAIXA-DESCONTO
+
+           COMPUTE WRK-VALOR-DESCONTO ROUNDED =
+               WRK-SALARIO * WRK-PERCENTUAL-DESCONTO / 100
+
+           COMPUTE WRK-SALARIO-LIQUIDO =
+               WRK-SALARIO - WRK-VALOR-DESCONTO
+
+           MOVE WRK-NOME            TO LIQ-NOME
+           MOVE WRK-SALARIO         TO LIQ-SALARIO-BRUTO
+           MOVE WRK-VALOR-DESCONTO  TO LIQ-DESCONTO
+           MOVE WRK-SALARIO-LIQUIDO TO LIQ-SALARIO-LIQUIDO
+           MOVE WRK-DATA-EXEC       TO LIQ-DATA-EXEC
+           WRITE LIQ-REC.
+
+       0295-LOCALIZAR-FAIXA-DESCONTO.
+           SET WRK-DESC-FAIXA-IDX TO 1
+           MOVE 0 TO WRK-PERCENTUAL-DESCONTO
+
+           SEARCH WRK-DESC-FAIXA-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-SALARIO >=
+                       WRK-DESC-FAIXA-SAL-INI(WRK-DESC-FAIXA-IDX)
+                   AND WRK-SALARIO <=
+                       WRK-DESC-FAIXA-SAL-FIM(WRK-DESC-FAIXA-IDX)
+                   MOVE WRK-DESC-FAIXA-PERCENTUAL(WRK-DESC-FAIXA-IDX)
+                       TO WRK-PERCENTUAL-DESCONTO
+           END-SEARCH.
+
+       0300-FINALIZAR.
+           IF WRK-TOTAL-AUMENTO > 0
+               MOVE WRK-CONTA-DEBITO  TO GL-CONTA-DEBITO
+               MOVE WRK-CONTA-CREDITO TO GL-CONTA-CREDITO
+               MOVE 'AUMENTO SALARIAL DA FOLHA PROCESSADA' TO
+                   GL-HISTORICO
+               MOVE WRK-TOTAL-AUMENTO TO GL-VALOR
+               MOVE WRK-DATA-EXEC     TO GL-DATA-EXEC
+               WRITE GL-REC
+           END-IF.
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE RELATORIO-FOLHA
+           CLOSE AUDITORIA-AUMENTO
+           CLOSE EXCECOES-FUNCIONARIO
+           CLOSE ELEGIVEIS-BENEFICIO
+           CLOSE LANCAMENTO-CONTABIL
+           CLOSE DECIMO-TERCEIRO
+           CLOSE SALARIO-LIQUIDO.
