@@ -1,43 +1,59 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB12.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: CONCEITOS DE PARAGRAFOS (PERFOM)
-      *           GERA TABUADA DE 1 A 10
-      *DATA = 13/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NUMERO        PIC 9(02)  VALUE ZEROS.
-       77  WRK-CONTADOR      PIC 9(02)  VALUE 1.
-       77  WRK-MULT          PIC 9(02)  VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-
-           PERFORM 0100-INCIALIZAR.
-
-               IF WRK-NUMERO >0
-                   PERFORM 0200-PROCESSAR
-               END-IF.
-
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-
-       0100-INCIALIZAR.
-           DISPLAY 'NUMERO.. '
-           ACCEPT WRK-NUMERO.
-
-
-
-       0200-PROCESSAR.
-           PERFORM 10 TIMES
-              COMPUTE WRK-MULT = WRK-NUMERO * WRK-CONTADOR
-              DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-MULT
-              ADD 1 TO WRK-CONTADOR
-           END-PERFORM.
-
-       0300-FINALIZAR.
-           DISPLAY '------------------'.
-           DISPLAY 'FIM DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB12.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: CONCEITOS DE PARAGRAFOS (PERFOM)
+      *           GERA TABUADA DE 1 A 10
+      *DATA = 13/04/2021
+      *ALTERACAO = 09/08/2026 - CALCULO DA TABUADA DE VOLTA AO CORPO
+      *            DO PROGRAMA; A SUBROTINA CHAMADA (TABUADA) NAO
+      *            TINHA COMO SER LIGADA COMO MODULO CARREGAVEL COM O
+      *            PROCESSO DE COMPILACAO DESTE SISTEMA (SO PROGRAMAS
+      *            EXECUTAVEIS, NENHUM MODULO), E DEIXAVA O PROGRAMA
+      *            INOPERANTE
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-NUMERO        PIC 9(02)  VALUE ZEROS.
+       77  WRK-LIMITE        PIC 9(02)  VALUE 10.
+       77  WRK-CONTADOR      PIC 9(02)  VALUE 1.
+
+       01  WRK-TAB-RESULTADO.
+           05  WRK-TAB-ITEM OCCURS 20 TIMES.
+               10  WRK-TAB-MULT PIC 9(03).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INCIALIZAR.
+
+               IF WRK-NUMERO >0
+                   PERFORM 0200-PROCESSAR
+               END-IF.
+
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INCIALIZAR.
+           DISPLAY 'NUMERO.. '
+           ACCEPT WRK-NUMERO.
+
+
+
+       0200-PROCESSAR.
+           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
+                   UNTIL WRK-CONTADOR > WRK-LIMITE
+               COMPUTE WRK-TAB-MULT(WRK-CONTADOR) =
+                   WRK-NUMERO * WRK-CONTADOR
+           END-PERFORM.
+
+           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
+                   UNTIL WRK-CONTADOR > WRK-LIMITE
+              DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = '
+                  WRK-TAB-MULT(WRK-CONTADOR)
+           END-PERFORM.
+
+       0300-FINALIZAR.
+           DISPLAY '------------------'.
+           DISPLAY 'FIM DE PROCESSAMENTO'.
