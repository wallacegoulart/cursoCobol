@@ -1,51 +1,268 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB09.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: DECISÃO USANDO COMANDO EVALUETE 2(CALCULO DE FRETE)
-      *DATA = 10/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-PROD       PIC X(20)  VALUE SPACE.
-       77  WRK-UF         PIC X(02)  VALUE SPACE.
-       77  WRK-VALOR      PIC 9(06)V99  VALUE ZEROS.
-       77  WRK-FRETE      PIC 9(04)V99  VALUE ZEROS.
-
-
-       PROCEDURE DIVISION.
-           DISPLAY 'PRODUTO.. '
-           ACCEPT WRK-PROD.
-
-           DISPLAY 'VALOR..'
-           ACCEPT WRK-VALOR.
-
-           DISPLAY 'ESTADO..'
-           ACCEPT WRK-UF.
-
-
-           EVALUATE WRK-UF
-
-             WHEN 'SP'
-              COMPUTE WRK-FRETE = (WRK-VALOR *1,05) - WRK-VALOR
-
-             WHEN 'RJ'
-               COMPUTE WRK-FRETE = (WRK-VALOR *1,10 ) - WRK-VALOR
-
-             WHEN 'MG'
-               COMPUTE WRK-FRETE = (WRK-VALOR *1,15) - WRK-VALOR
-
-              WHEN OTHER
-                DISPLAY 'NAO PODEMOS ENTREGAR '
-                END-EVALUATE.
-
-           DISPLAY '================'
-           DISPLAY'VALOR DO FRETE: R$' WRK-FRETE.
-
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB09.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: DECISÃO USANDO COMANDO EVALUETE 2(CALCULO DE FRETE)
+      *DATA = 10/04/2021
+      *ALTERACAO = 08/08/2026 - TABELA DE FRETE POR UF EXTERNALIZADA
+      *            PARA ARQUIVO, COBRINDO TODOS OS ESTADOS
+      *ALTERACAO = 08/08/2026 - HISTORICO DE COTACOES DE FRETE
+      *ALTERACAO = 08/08/2026 - ADICIONAL DE FRETE POR FAIXA DE PESO
+      *ALTERACAO = 08/08/2026 - REGISTRO DE EXCECOES DE UF SEM ENTREGA
+      *ALTERACAO = 09/08/2026 - GERACAO DE PEDIDO COM O FRETE CALCULADO
+      *ALTERACAO = 09/08/2026 - SIMBOLO DE MOEDA EXTERNALIZADO PARA
+      *            PARAMETRO, EM VEZ DE LITERAL 'R$' FIXO
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABELA-FRETE-UF ASSIGN TO "DATA/UFFRETE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HISTORICO-FRETE ASSIGN TO "DATA/FRETEHIS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HIS-STATUS.
+
+           SELECT EXCECOES-UF ASSIGN TO "DATA/FRETEEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXC-STATUS.
+
+           SELECT ARQUIVO-PEDIDOS ASSIGN TO "DATA/PEDIDOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PED-STATUS.
+
+           SELECT CKP-PEDIDOS ASSIGN TO "DATA/PEDIDOSCKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKP-STATUS.
+
+           SELECT PARAMETRO-MOEDA ASSIGN TO "DATA/MOEDA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABELA-FRETE-UF.
+       01  TAB-UF-REC.
+           05  TAB-UF-COD         PIC X(02).
+           05  TAB-UF-MULT        PIC 9V9999.
+
+       FD  HISTORICO-FRETE.
+       01  HIS-REC.
+           05  HIS-PROD           PIC X(20).
+           05  HIS-UF             PIC X(02).
+           05  HIS-VALOR          PIC 9(06)V99.
+           05  HIS-FRETE          PIC 9(04)V99.
+           05  HIS-DATA            PIC 9(08).
+           05  HIS-HORA            PIC 9(08).
+
+       FD  EXCECOES-UF.
+       01  EXC-UF-REC.
+           05  EXC-UF-PROD         PIC X(20).
+           05  EXC-UF-UF           PIC X(02).
+           05  EXC-UF-VALOR        PIC 9(06)V99.
+           05  EXC-UF-DATA         PIC 9(08).
+
+       FD  ARQUIVO-PEDIDOS.
+       01  PED-REC.
+           05  PED-NUMERO          PIC 9(06).
+           05  PED-PROD            PIC X(20).
+           05  PED-UF              PIC X(02).
+           05  PED-VALOR           PIC 9(06)V99.
+           05  PED-FRETE           PIC 9(04)V99.
+           05  PED-DATA            PIC 9(08).
+
+       FD  CKP-PEDIDOS.
+       01  CKP-PED-REC.
+           05  CKP-PED-NUMERO      PIC 9(06).
+
+       FD  PARAMETRO-MOEDA.
+       01  MOEDA-REC.
+           05  MOEDA-CODIGO        PIC X(03).
+           05  MOEDA-SIMBOLO       PIC X(03).
+
+       WORKING-STORAGE SECTION.
+       COPY "MOEDA.CPY".
+
+       77  WRK-PROD       PIC X(20)  VALUE SPACE.
+       77  WRK-UF         PIC X(02)  VALUE SPACE.
+       77  WRK-VALOR      PIC 9(06)V99  VALUE ZEROS.
+       77  WRK-PESO       PIC 9(04)V99  VALUE ZEROS.
+       77  WRK-ADIC-PESO  PIC 9(04)V99  VALUE ZEROS.
+       77  WRK-FRETE      PIC 9(04)V99  VALUE ZEROS.
+       77  WRK-EOF        PIC X      VALUE 'N'.
+           88  FIM-TABELA-UF  VALUE 'Y'.
+       77  WRK-UF-QTD     PIC 9(02)  VALUE ZEROS.
+       77  WRK-UF-ACHADA  PIC X      VALUE 'N'.
+           88  UF-ENCONTRADA  VALUE 'Y'.
+       77  WRK-DATA-HORA  PIC 9(08)  VALUE ZEROS.
+       77  WRK-HORA       PIC 9(08)  VALUE ZEROS.
+       77  WRK-HIS-STATUS PIC X(02)  VALUE '00'.
+       77  WRK-EXC-STATUS PIC X(02)  VALUE '00'.
+       77  WRK-PED-STATUS PIC X(02)  VALUE '00'.
+       77  WRK-CKP-STATUS PIC X(02)  VALUE '00'.
+       77  WRK-PED-NUMERO PIC 9(06)  VALUE ZEROS.
+
+       01  WRK-TAB-UF.
+           05  WRK-UF-ITEM OCCURS 27 TIMES INDEXED BY WRK-UF-IDX.
+               10  WRK-UF-COD    PIC X(02).
+               10  WRK-UF-MULT   PIC 9V9999.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           PERFORM 0110-CARREGAR-MOEDA.
+
+           OPEN INPUT TABELA-FRETE-UF.
+           READ TABELA-FRETE-UF
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+           PERFORM UNTIL FIM-TABELA-UF
+               ADD 1 TO WRK-UF-QTD
+               MOVE TAB-UF-COD  TO WRK-UF-COD(WRK-UF-QTD)
+               MOVE TAB-UF-MULT TO WRK-UF-MULT(WRK-UF-QTD)
+               READ TABELA-FRETE-UF
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE TABELA-FRETE-UF.
+
+           DISPLAY 'PRODUTO.. '
+           ACCEPT WRK-PROD.
+
+           DISPLAY 'VALOR..'
+           ACCEPT WRK-VALOR.
+
+           DISPLAY 'ESTADO..'
+           ACCEPT WRK-UF.
+
+           DISPLAY 'PESO (KG)..'
+           ACCEPT WRK-PESO.
+
+           PERFORM 0150-LER-CHECKPOINT-PEDIDO.
+
+       0150-LER-CHECKPOINT-PEDIDO.
+           OPEN INPUT CKP-PEDIDOS
+           IF WRK-CKP-STATUS = '00'
+               READ CKP-PEDIDOS
+                   AT END MOVE ZEROS TO WRK-PED-NUMERO
+                   NOT AT END MOVE CKP-PED-NUMERO TO WRK-PED-NUMERO
+               END-READ
+               CLOSE CKP-PEDIDOS
+           ELSE
+               MOVE ZEROS TO WRK-PED-NUMERO
+           END-IF.
+
+       0110-CARREGAR-MOEDA.
+           MOVE 'BRL' TO WRK-MOEDA-CODIGO
+           MOVE 'R$'  TO WRK-MOEDA-SIMBOLO
+
+           OPEN INPUT PARAMETRO-MOEDA
+           READ PARAMETRO-MOEDA
+               AT END CONTINUE
+               NOT AT END
+                   MOVE MOEDA-CODIGO  TO WRK-MOEDA-CODIGO
+                   MOVE MOEDA-SIMBOLO TO WRK-MOEDA-SIMBOLO
+           END-READ
+           CLOSE PARAMETRO-MOEDA.
+
+       0200-PROCESSAR.
+           SET WRK-UF-IDX TO 1
+           MOVE 'N' TO WRK-UF-ACHADA
+
+           SEARCH WRK-UF-ITEM
+               AT END
+                   DISPLAY 'NAO PODEMOS ENTREGAR '
+                   PERFORM 0230-GRAVAR-EXCECAO-UF
+               WHEN WRK-UF-COD(WRK-UF-IDX) = WRK-UF
+                   SET UF-ENCONTRADA TO TRUE
+                   COMPUTE WRK-FRETE =
+                       (WRK-VALOR * WRK-UF-MULT(WRK-UF-IDX)) - WRK-VALOR
+           END-SEARCH.
+
+           IF UF-ENCONTRADA
+               EVALUATE TRUE
+                   WHEN WRK-PESO <= 5
+                       MOVE 0 TO WRK-ADIC-PESO
+                   WHEN WRK-PESO <= 20
+                       MOVE 10,00 TO WRK-ADIC-PESO
+                   WHEN WRK-PESO <= 50
+                       MOVE 25,00 TO WRK-ADIC-PESO
+                   WHEN OTHER
+                       MOVE 50,00 TO WRK-ADIC-PESO
+               END-EVALUATE
+               ADD WRK-ADIC-PESO TO WRK-FRETE
+               PERFORM 0250-GRAVAR-HISTORICO
+               PERFORM 0260-GRAVAR-PEDIDO
+           END-IF.
+
+       0230-GRAVAR-EXCECAO-UF.
+           ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+
+           OPEN EXTEND EXCECOES-UF
+           IF WRK-EXC-STATUS NOT = '00'
+               OPEN OUTPUT EXCECOES-UF
+           END-IF.
+
+           MOVE WRK-PROD      TO EXC-UF-PROD
+           MOVE WRK-UF        TO EXC-UF-UF
+           MOVE WRK-VALOR     TO EXC-UF-VALOR
+           MOVE WRK-DATA-HORA TO EXC-UF-DATA
+           WRITE EXC-UF-REC.
+           CLOSE EXCECOES-UF.
+
+       0250-GRAVAR-HISTORICO.
+           ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA FROM TIME.
+
+           OPEN EXTEND HISTORICO-FRETE
+           IF WRK-HIS-STATUS NOT = '00'
+               OPEN OUTPUT HISTORICO-FRETE
+           END-IF.
+
+           MOVE WRK-PROD     TO HIS-PROD
+           MOVE WRK-UF       TO HIS-UF
+           MOVE WRK-VALOR    TO HIS-VALOR
+           MOVE WRK-FRETE    TO HIS-FRETE
+           MOVE WRK-DATA-HORA TO HIS-DATA
+           MOVE WRK-HORA      TO HIS-HORA
+           WRITE HIS-REC.
+           CLOSE HISTORICO-FRETE.
+
+       0260-GRAVAR-PEDIDO.
+           ADD 1 TO WRK-PED-NUMERO.
+
+           OPEN EXTEND ARQUIVO-PEDIDOS
+           IF WRK-PED-STATUS NOT = '00'
+               OPEN OUTPUT ARQUIVO-PEDIDOS
+           END-IF.
+
+           MOVE WRK-PED-NUMERO TO PED-NUMERO
+           MOVE WRK-PROD       TO PED-PROD
+           MOVE WRK-UF         TO PED-UF
+           MOVE WRK-VALOR      TO PED-VALOR
+           MOVE WRK-FRETE      TO PED-FRETE
+           MOVE WRK-DATA-HORA  TO PED-DATA
+           WRITE PED-REC.
+           CLOSE ARQUIVO-PEDIDOS.
+
+           OPEN OUTPUT CKP-PEDIDOS
+           MOVE WRK-PED-NUMERO TO CKP-PED-NUMERO
+           WRITE CKP-PED-REC.
+           CLOSE CKP-PEDIDOS.
+
+       0300-FINALIZAR.
+           IF UF-ENCONTRADA
+               DISPLAY '================'
+               DISPLAY 'VALOR DO FRETE: ' WRK-MOEDA-SIMBOLO WRK-FRETE
+               DISPLAY 'PEDIDO GERADO..  ' WRK-PED-NUMERO
+           END-IF.
