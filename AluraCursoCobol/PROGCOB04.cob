@@ -1,30 +1,197 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB04.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: RECEBER NOME E SALARIO
-      *          IMPRIMIR FORMATADO.
-      *DATA = 10/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NOME           PIC X(20)        VALUES SPACES.
-       77  WRK-SALARIO        PIC 9(06)V99     VALUES ZEROS.
-       77  WRK-SALARIO-ED     PIC $ZZZ.ZZ9,99  VALUES ZEROS.
-       PROCEDURE DIVISION.
-
-           ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-
-      ********* MOSTRA DADOS *******************************
-
-           DISPLAY 'NOME..' WRK-NOME.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-           DISPLAY 'SALARIO: R$' WRK-SALARIO-ED.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB04.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: RECEBER NOME E SALARIO
+      *          IMPRIMIR FORMATADO.
+      *DATA = 10/04/2021
+      *ALTERACAO = 08/08/2026 - FOLHA DE PAGAMENTO EM LOTE A PARTIR
+      *            DO ARQUIVO MESTRE DE FUNCIONARIOS, COM CABECALHO
+      *            DE PAGINA E TOTAL GERAL
+      *ALTERACAO = 09/08/2026 - SIMBOLO DE MOEDA EXTERNALIZADO PARA
+      *            PARAMETRO, EM VEZ DE LITERAL 'R$' FIXO NO RELATORIO
+      *ALTERACAO = 09/08/2026 - EXTRATO CSV DA FOLHA DE PAGAMENTO, EM
+      *            PARALELO AO RELATORIO IMPRESSO
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "DATA/EMPMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELATORIO-PAGAMENTO ASSIGN TO "DATA/PROGCOB04REL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARAMETRO-MOEDA ASSIGN TO "DATA/MOEDA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXTRATO-CSV ASSIGN TO "DATA/PROGCOB04.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMP-REC.
+           05  EMP-NUMERO       PIC 9(06).
+           05  EMP-NOME         PIC X(20).
+           05  EMP-ANO          PIC 9(04).
+           05  EMP-SALARIO      PIC 9(09)V99.
+
+       FD  RELATORIO-PAGAMENTO.
+       01  REL-LINHA            PIC X(80).
+
+       FD  PARAMETRO-MOEDA.
+       01  MOEDA-REC.
+           05  MOEDA-CODIGO      PIC X(03).
+           05  MOEDA-SIMBOLO     PIC X(03).
+
+       FD  EXTRATO-CSV.
+       01  CSV-LINHA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "MOEDA.CPY".
+
+       77  WRK-NOME            PIC X(20)        VALUES SPACES.
+       77  WRK-SALARIO         PIC 9(09)V99     VALUES ZEROS.
+       77  WRK-SALARIO-ED      PIC ZZZ.ZZZ.ZZ9,99  VALUES ZEROS.
+       77  WRK-EOF             PIC X        VALUE 'N'.
+           88  FIM-FUNCIONARIOS VALUE 'Y'.
+       77  WRK-TOTAL-GERAL     PIC 9(11)V99 VALUE ZEROS.
+       77  WRK-TOTAL-GERAL-ED  PIC ZZZ.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-QTD-FUNCIONARIOS PIC 9(05)   VALUE ZEROS.
+       77  WRK-LINHAS-PAGINA   PIC 9(02)   VALUE ZEROS.
+       77  WRK-LINHAS-POR-PAGINA PIC 9(02) VALUE 20.
+       77  WRK-PAGINA          PIC 9(03)   VALUE 1.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT EMPLOYEE-MASTER
+           OPEN OUTPUT RELATORIO-PAGAMENTO
+           OPEN OUTPUT EXTRATO-CSV.
+
+           PERFORM 0150-CARREGAR-MOEDA.
+           PERFORM 0250-IMPRIMIR-CABECALHO.
+
+           MOVE 'NUMERO;NOME;ANO;SALARIO;SALARIO_FORMATADO' TO CSV-LINHA.
+           WRITE CSV-LINHA.
+
+           READ EMPLOYEE-MASTER
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+       0150-CARREGAR-MOEDA.
+           MOVE 'BRL' TO WRK-MOEDA-CODIGO
+           MOVE 'R$'  TO WRK-MOEDA-SIMBOLO
+
+           OPEN INPUT PARAMETRO-MOEDA
+           READ PARAMETRO-MOEDA
+               AT END CONTINUE
+               NOT AT END
+                   MOVE MOEDA-CODIGO  TO WRK-MOEDA-CODIGO
+                   MOVE MOEDA-SIMBOLO TO WRK-MOEDA-SIMBOLO
+           END-READ
+           CLOSE PARAMETRO-MOEDA.
+
+       0200-PROCESSAR.
+           PERFORM UNTIL FIM-FUNCIONARIOS
+
+               IF WRK-LINHAS-PAGINA >= WRK-LINHAS-POR-PAGINA
+                   ADD 1 TO WRK-PAGINA
+                   PERFORM 0250-IMPRIMIR-CABECALHO
+               END-IF
+
+               MOVE EMP-NOME    TO WRK-NOME
+               MOVE EMP-SALARIO TO WRK-SALARIO
+               MOVE WRK-SALARIO TO WRK-SALARIO-ED
+
+               MOVE SPACES TO REL-LINHA
+               STRING EMP-NUMERO DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WRK-NOME DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WRK-MOEDA-SIMBOLO DELIMITED BY SIZE
+                   WRK-SALARIO-ED DELIMITED BY SIZE
+                   INTO REL-LINHA
+               END-STRING
+               WRITE REL-LINHA
+
+               MOVE SPACES TO CSV-LINHA
+               STRING EMP-NUMERO DELIMITED BY SIZE
+                   ';' DELIMITED BY SIZE
+                   WRK-NOME DELIMITED BY SIZE
+                   ';' DELIMITED BY SIZE
+                   EMP-ANO DELIMITED BY SIZE
+                   ';' DELIMITED BY SIZE
+                   WRK-SALARIO DELIMITED BY SIZE
+                   ';' DELIMITED BY SIZE
+                   WRK-SALARIO-ED DELIMITED BY SIZE
+                   INTO CSV-LINHA
+               END-STRING
+               WRITE CSV-LINHA
+
+               ADD 1 TO WRK-LINHAS-PAGINA
+               ADD 1 TO WRK-QTD-FUNCIONARIOS
+               ADD WRK-SALARIO TO WRK-TOTAL-GERAL
+
+               READ EMPLOYEE-MASTER
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+
+       0250-IMPRIMIR-CABECALHO.
+           MOVE 0 TO WRK-LINHAS-PAGINA
+
+           MOVE SPACES TO REL-LINHA
+           STRING 'FOLHA DE PAGAMENTO - PAGINA ' DELIMITED BY SIZE
+               WRK-PAGINA DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA.
+           MOVE '=============================================' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+
+       0300-FINALIZAR.
+           MOVE WRK-TOTAL-GERAL TO WRK-TOTAL-GERAL-ED
+           MOVE '---------------------------------------------' TO
+               REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA
+           STRING 'TOTAL DE FUNCIONARIOS: ' DELIMITED BY SIZE
+               WRK-QTD-FUNCIONARIOS DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA
+           STRING 'TOTAL GERAL DA FOLHA: ' DELIMITED BY SIZE
+               WRK-MOEDA-SIMBOLO DELIMITED BY SIZE
+               WRK-TOTAL-GERAL-ED DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING
+           WRITE REL-LINHA.
+
+           MOVE SPACES TO CSV-LINHA
+           STRING 'TOTAL;' DELIMITED BY SIZE
+               WRK-QTD-FUNCIONARIOS DELIMITED BY SIZE
+               ';;' DELIMITED BY SIZE
+               WRK-TOTAL-GERAL DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               WRK-TOTAL-GERAL-ED DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING
+           WRITE CSV-LINHA.
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE RELATORIO-PAGAMENTO
+           CLOSE EXTRATO-CSV.
