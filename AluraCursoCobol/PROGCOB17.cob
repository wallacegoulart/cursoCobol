@@ -1,44 +1,139 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB17.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
-      *          UTILIZAR VARIAVEIS TIPO TABELA -  REDEFINES
-      *DATA = 10/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 WRK-MESES-EXTENSO.
-           02 FILLER PIC X(03) VALUE 'JAN'.
-           02 FILLER PIC X(03) VALUE 'FEV'.
-           02 FILLER PIC X(03) VALUE 'MAR'.
-           02 FILLER PIC X(03) VALUE 'ABR'.
-           02 FILLER PIC X(03) VALUE 'MAI'.
-           02 FILLER PIC X(03) VALUE 'JUN'.
-           02 FILLER PIC X(03) VALUE 'JUL'.
-           02 FILLER PIC X(03) VALUE 'AGO'.
-           02 FILLER PIC X(03) VALUE 'SET'.
-           02 FILLER PIC X(03) VALUE 'OUT'.
-           02 FILLER PIC X(03) VALUE 'NOV'.
-           02 FILLER PIC X(03) VALUE 'DEZ'.
-
-       01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
-           02 WRK-MES PIC X(3) OCCURS 12 TIMES.
-
-
-
-       01 WRK-DATA.
-           02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
-           02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
-           02 WRK-DIASYS PIC 9(02) VALUE ZEROS.
-
-
-
-       PROCEDURE DIVISION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA.. ' WRK-DIASYS '/' WRK-MES(WRK-MESSYS)
-                   '/' WRK-ANOSYS.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB17.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
+      *          UTILIZAR VARIAVEIS TIPO TABELA -  REDEFINES
+      *DATA = 10/04/2021
+      *ALTERACAO = 08/08/2026 - CONSULTA AO CALENDARIO DE FERIADOS
+      *ALTERACAO = 08/08/2026 - TABELA DE NOMES DE MESES EXTERNALIZADA
+      *            PARA ARQUIVO, EM VEZ DE FILLER/REDEFINES FIXOS
+      *ALTERACAO = 08/08/2026 - QUEBRA DE DATA MOVIDA PARA O COPYBOOK
+      *            COMPARTILHADO DATASYS
+      *ALTERACAO = 08/08/2026 - CONSULTA DO MES PASSOU A USAR SEARCH
+      *            INDEXADO EM VEZ DE SUBSCRITO DIRETO
+      *ALTERACAO = 09/08/2026 - EXECUCAO RECUSADA (RETURN-CODE 8) SE A
+      *            DATA DO SISTEMA CAIR EM UM FERIADO CADASTRADO
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABELA-MESES ASSIGN TO "DATA/MESES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALENDARIO-FERIADOS ASSIGN TO "DATA/FERIADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABELA-MESES.
+       01  MES-REC.
+           05  MES-NUMERO       PIC 9(02).
+           05  MES-NOME         PIC X(09).
+           05  MES-ABREV        PIC X(03).
+
+       FD  CALENDARIO-FERIADOS.
+       01  FER-REC.
+           05  FER-MES          PIC 9(02).
+           05  FER-DIA          PIC 9(02).
+           05  FER-DESCRICAO    PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       COPY "DATASYS.CPY".
+
+       77  WRK-MES-EOF      PIC X     VALUE 'N'.
+           88  FIM-MESES    VALUE 'Y'.
+       77  WRK-MES-QTD      PIC 9(02) VALUE ZEROS.
+
+      *    ESTA VERSAO GUARDA APENAS A ABREVIACAO DE 3 POSICOES,
+      *    MANTENDO O ESTILO ORIGINAL DO PROGRAMA (REDEFINES/FILLER),
+      *    AGORA CARREGADA A PARTIR DO ARQUIVO DE MESES.
+       01 WRK-TAB-MESES.
+           05 WRK-MES-ITEM OCCURS 12 TIMES INDEXED BY WRK-MES-IDX.
+               10 WRK-MES-NUMERO    PIC 9(02).
+               10 WRK-MES-ABREV     PIC X(03).
+
+       77  WRK-EOF          PIC X     VALUE 'N'.
+           88  FIM-FERIADOS VALUE 'Y'.
+       77  WRK-FER-QTD      PIC 9(02) VALUE ZEROS.
+
+       01 WRK-TAB-FERIADOS.
+           05 WRK-FER-ITEM OCCURS 50 TIMES INDEXED BY WRK-FER-IDX.
+               10 WRK-FER-MES       PIC 9(02).
+               10 WRK-FER-DIA       PIC 9(02).
+               10 WRK-FER-DESCRICAO PIC X(30).
+
+       77  WRK-EXECUCAO-STATUS PIC X  VALUE 'S'.
+           88  EXECUCAO-OK      VALUE 'S'.
+           88  EXECUCAO-RECUSADA VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           PERFORM 0400-CARREGAR-MESES.
+           PERFORM 0100-CARREGAR-FERIADOS.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           PERFORM 0150-LOCALIZAR-MES.
+           PERFORM 0200-VERIFICAR-FERIADO.
+           IF EXECUCAO-OK
+               DISPLAY 'DATA.. ' WRK-DIASYS '/'
+                   WRK-MES-ABREV(WRK-MES-IDX) '/' WRK-ANOSYS
+           END-IF.
+           STOP RUN.
+
+       0400-CARREGAR-MESES.
+           OPEN INPUT TABELA-MESES.
+           READ TABELA-MESES
+               AT END MOVE 'Y' TO WRK-MES-EOF
+           END-READ.
+
+           PERFORM UNTIL FIM-MESES
+               ADD 1 TO WRK-MES-QTD
+               MOVE MES-NUMERO TO WRK-MES-NUMERO(WRK-MES-QTD)
+               MOVE MES-ABREV  TO WRK-MES-ABREV(WRK-MES-QTD)
+               READ TABELA-MESES
+                   AT END MOVE 'Y' TO WRK-MES-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE TABELA-MESES.
+
+       0150-LOCALIZAR-MES.
+           SET WRK-MES-IDX TO 1
+
+           SEARCH WRK-MES-ITEM
+               AT END
+                   SET WRK-MES-IDX TO 1
+               WHEN WRK-MES-NUMERO(WRK-MES-IDX) = WRK-MESSYS
+                   CONTINUE
+           END-SEARCH.
+
+       0100-CARREGAR-FERIADOS.
+           OPEN INPUT CALENDARIO-FERIADOS.
+           READ CALENDARIO-FERIADOS
+               AT END MOVE 'Y' TO WRK-EOF
+           END-READ.
+
+           PERFORM UNTIL FIM-FERIADOS
+               ADD 1 TO WRK-FER-QTD
+               MOVE FER-MES       TO WRK-FER-MES(WRK-FER-QTD)
+               MOVE FER-DIA       TO WRK-FER-DIA(WRK-FER-QTD)
+               MOVE FER-DESCRICAO TO WRK-FER-DESCRICAO(WRK-FER-QTD)
+               READ CALENDARIO-FERIADOS
+                   AT END MOVE 'Y' TO WRK-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE CALENDARIO-FERIADOS.
+
+       0200-VERIFICAR-FERIADO.
+           SET WRK-FER-IDX TO 1
+
+           SEARCH WRK-FER-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-FER-MES(WRK-FER-IDX) = WRK-MESSYS
+                   AND WRK-FER-DIA(WRK-FER-IDX) = WRK-DIASYS
+                   DISPLAY 'FERIADO: '
+                       WRK-FER-DESCRICAO(WRK-FER-IDX)
+                       ' - EXECUCAO RECUSADA, REAGENDE PARA OUTRA DATA'
+                   SET EXECUCAO-RECUSADA TO TRUE
+                   MOVE 8 TO RETURN-CODE
+           END-SEARCH.
