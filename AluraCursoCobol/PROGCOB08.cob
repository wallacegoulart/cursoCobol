@@ -1,45 +1,79 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB08.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: DECISÃO USANDO COMANDO EVALUETE
-      *DATA = 10/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NOTA1      PIC 9(02)  VALUE ZEROS.
-       77  WRK-NOTA2      PIC 9(02)  VALUE ZEROS.
-       77  WRK-MEDIA      PIC 9(02)V9  VALUE ZEROS.
-
-
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
-           DISPLAY 'NUMERO1.. ' WRK-NOTA1.
-           DISPLAY 'NUMERO2.. ' WRK-NOTA2.
-
-      *****************MEDIA**********************
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/ 2.
-
-      ********************EVALUATE********************
-           EVALUATE WRK-MEDIA
-             WHEN  6 THRU 10
-               DISPLAY 'APROVADO'
-
-             WHEN  2 THRU 5,99
-               DISPLAY 'RECUPERACAO'
-
-             WHEN OTHER
-               DISPLAY 'REPROVADO'
-
-             END-EVALUATE.
-
-
-
-           DISPLAY 'MEDIA : '    WRK-MEDIA.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB08.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: DECISÃO USANDO COMANDO EVALUETE
+      *DATA = 10/04/2021
+      *ALTERACAO = 08/08/2026 - LIMITES DE APROVACAO/RECUPERACAO
+      *            EXTERNALIZADOS PARA ARQUIVO DE PARAMETROS
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETROS-NOTA ASSIGN TO "DATA/NOTAPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETROS-NOTA.
+       01  PARM-REC.
+           05  PARM-LIMITE-APROVACAO    PIC 9(02)V9.
+           05  PARM-LIMITE-RECUPERACAO  PIC 9(02)V9.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-NOTA1      PIC 9(02)  VALUE ZEROS.
+       77  WRK-NOTA2      PIC 9(02)  VALUE ZEROS.
+       77  WRK-MEDIA      PIC 9(02)V9  VALUE ZEROS.
+       77  WRK-PARM-STATUS           PIC X(02)   VALUE '00'.
+       77  WRK-LIMITE-APROVACAO      PIC 9(02)V9 VALUE 6,0.
+       77  WRK-LIMITE-RECUPERACAO    PIC 9(02)V9 VALUE 2,0.
+
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-CARREGAR-PARAMETROS.
+
+           ACCEPT WRK-NOTA1 FROM CONSOLE.
+           ACCEPT WRK-NOTA2 FROM CONSOLE.
+           DISPLAY 'NUMERO1.. ' WRK-NOTA1.
+           DISPLAY 'NUMERO2.. ' WRK-NOTA2.
+
+      *****************MEDIA**********************
+           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/ 2.
+
+      ********************EVALUATE********************
+           EVALUATE TRUE
+             WHEN  WRK-MEDIA >= WRK-LIMITE-APROVACAO
+               DISPLAY 'APROVADO'
+
+             WHEN  WRK-MEDIA >= WRK-LIMITE-RECUPERACAO
+               DISPLAY 'RECUPERACAO'
+
+             WHEN OTHER
+               DISPLAY 'REPROVADO'
+
+             END-EVALUATE.
+
+
+
+           DISPLAY 'MEDIA : '    WRK-MEDIA.
+           STOP RUN.
+
+       0100-CARREGAR-PARAMETROS.
+           OPEN INPUT PARAMETROS-NOTA
+           IF WRK-PARM-STATUS = '00'
+               READ PARAMETROS-NOTA
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PARM-LIMITE-APROVACAO TO
+                           WRK-LIMITE-APROVACAO
+                       MOVE PARM-LIMITE-RECUPERACAO TO
+                           WRK-LIMITE-RECUPERACAO
+               END-READ
+               CLOSE PARAMETROS-NOTA
+           END-IF.
