@@ -5,14 +5,21 @@
       *AUTHOR = WALLACE
       *OBJETIVO: ESTUDO DE SINAIS
       *DATA = 10/04/2021
+      *ALTERACAO = 08/08/2026 - PROTECAO CONTRA ESTOURO DO RESULTADO
+      *            DA SUBTRACAO COM SINAL (ON SIZE ERROR)
+      *ALTERACAO = 09/08/2026 - WRK-RESUL DIMENSIONADO PARA S9(02),
+      *            A FAIXA REAL DE UMA SUBTRACAO ENTRE DOIS OPERANDOS
+      *            DE 2 DIGITOS (-99 A 99)
       ***********************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  WRK-NUM1      PIC 9(02)  VALUE ZEROS.
        77  WRK-NUM2      PIC 9(02)  VALUE ZEROS.
-       77  WRK-RESUL     PIC S9(03) VALUE ZEROS.
+       77  WRK-RESUL     PIC S9(02) VALUE ZEROS.
        77  WRK-RESUL-ED  PIC -999   VALUE ZEROS.
+       77  WRK-RESUL-ESTOURO PIC X  VALUE 'N'.
+           88  RESUL-FORA-FAIXA VALUE 'S'.
 
 
        PROCEDURE DIVISION.
@@ -22,9 +29,17 @@
            DISPLAY 'NUMERO2.. ' WRK-NUM2.
 
       *****************SUBTRAÇÃO**********************
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED
+           MOVE 'N' TO WRK-RESUL-ESTOURO
+           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   SET RESUL-FORA-FAIXA TO TRUE
+           END-SUBTRACT.
 
-           DISPLAY 'RESUL SUBTRACAO 1: '    WRK-RESUL.
-           DISPLAY 'RESUL SUBTRACAO 2: '    WRK-RESUL-ED.
+           IF RESUL-FORA-FAIXA
+               DISPLAY 'RESULTADO FORA DA FAIXA VALIDA (-99 A 99)'
+           ELSE
+               MOVE WRK-RESUL TO WRK-RESUL-ED
+               DISPLAY 'RESUL SUBTRACAO 1: '    WRK-RESUL
+               DISPLAY 'RESUL SUBTRACAO 2: '    WRK-RESUL-ED
+           END-IF.
            STOP RUN.
