@@ -1,21 +1,102 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB03.
-      ************************************************
-      *AREA DE COMENTARIOS - REMARKS
-      *AUTHOR = WALLACE
-      *OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
-      *          UTILIZAR VARIAVEIS NIVEL 01,02.. (ESTRUTURADA)
-      *DATA = 10/04/2021
-      ***********************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-DATA.
-           02 WRK-ANO PIC 9(04) VALUE ZEROS.
-           02 WRK-MES PIC 9(02) VALUE ZEROS.
-           02 WRK-DIA PIC 9(02) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA.. ' WRK-DIA '/' WRK-MES '/' WRK-ANO.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB03.
+      ************************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = WALLACE
+      *OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
+      *          UTILIZAR VARIAVEIS NIVEL 01,02.. (ESTRUTURADA)
+      *DATA = 10/04/2021
+      *ALTERACAO = 08/08/2026 - CONTROLE DE EXECUCAO DIARIA, GRAVANDO
+      *            A DATA DA ULTIMA EXECUCAO BEM SUCEDIDA
+      *ALTERACAO = 08/08/2026 - QUEBRA DE DATA MOVIDA PARA O COPYBOOK
+      *            COMPARTILHADO DATASYS, USADO TAMBEM PELO PRGCOB16
+      *            E PRGCOB17
+      *ALTERACAO = 08/08/2026 - DERIVACAO DO ANO/PERIODO FISCAL
+      *            (EXERCICIO INICIADO EM ABRIL) A PARTIR DA DATA
+      *ALTERACAO = 09/08/2026 - CONTROLE DE EXECUCAO DIARIA PASSA A
+      *            RECUSAR UMA SEGUNDA EXECUCAO NO MESMO DIA (RC=8) E
+      *            A INFORMAR QUANTOS DIAS SE PASSARAM DESDE A ULTIMA
+      *            EXECUCAO BEM SUCEDIDA
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROLE-EXECUCAO ASSIGN TO "DATA/RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROLE-EXECUCAO.
+       01  CTL-REC.
+           05  CTL-ULTIMA-EXECUCAO  PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       COPY "DATASYS.CPY".
+
+       77  WRK-CTL-STATUS       PIC X(02) VALUE '00'.
+       77  WRK-ULTIMA-EXECUCAO  PIC 9(08) VALUE ZEROS.
+       77  WRK-DATA-NUM          PIC 9(08) VALUE ZEROS.
+       77  WRK-DIAS-DESDE-EXEC   PIC 9(05) VALUE ZEROS.
+       77  WRK-MES-INICIO-FISCAL PIC 9(02) VALUE 04.
+       77  WRK-ANO-FISCAL        PIC 9(04) VALUE ZEROS.
+       77  WRK-PERIODO-FISCAL    PIC 9(02) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DATA-NUM FROM DATE YYYYMMDD.
+
+           OPEN INPUT CONTROLE-EXECUCAO
+           IF WRK-CTL-STATUS = '00'
+               READ CONTROLE-EXECUCAO
+                   AT END CONTINUE
+               END-READ
+               MOVE CTL-ULTIMA-EXECUCAO TO WRK-ULTIMA-EXECUCAO
+               CLOSE CONTROLE-EXECUCAO
+           END-IF.
+
+       0200-PROCESSAR.
+           DISPLAY 'DATA.. ' WRK-DIASYS '/' WRK-MESSYS '/' WRK-ANOSYS.
+
+           IF WRK-ULTIMA-EXECUCAO = WRK-DATA
+               DISPLAY 'ATENCAO: JA HOUVE EXECUCAO NESTA DATA - '
+                   'PROCESSAMENTO RECUSADO'
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WRK-ULTIMA-EXECUCAO NOT = ZEROS
+               COMPUTE WRK-DIAS-DESDE-EXEC =
+                   FUNCTION INTEGER-OF-DATE(WRK-DATA-NUM) -
+                   FUNCTION INTEGER-OF-DATE(WRK-ULTIMA-EXECUCAO)
+               DISPLAY 'DIAS DESDE A ULTIMA EXECUCAO: '
+                   WRK-DIAS-DESDE-EXEC
+           END-IF.
+
+           PERFORM 0250-CALCULAR-PERIODO-FISCAL.
+           DISPLAY 'EXERCICIO FISCAL.. ' WRK-ANO-FISCAL
+               ' PERIODO FISCAL.. ' WRK-PERIODO-FISCAL.
+
+       0250-CALCULAR-PERIODO-FISCAL.
+           IF WRK-MESSYS >= WRK-MES-INICIO-FISCAL
+               MOVE WRK-ANOSYS TO WRK-ANO-FISCAL
+               COMPUTE WRK-PERIODO-FISCAL =
+                   WRK-MESSYS - WRK-MES-INICIO-FISCAL + 1
+           ELSE
+               COMPUTE WRK-ANO-FISCAL = WRK-ANOSYS - 1
+               COMPUTE WRK-PERIODO-FISCAL =
+                   WRK-MESSYS + 13 - WRK-MES-INICIO-FISCAL
+           END-IF.
+
+       0300-FINALIZAR.
+           OPEN OUTPUT CONTROLE-EXECUCAO
+           MOVE WRK-DATA TO CTL-ULTIMA-EXECUCAO
+           WRITE CTL-REC
+           CLOSE CONTROLE-EXECUCAO.
